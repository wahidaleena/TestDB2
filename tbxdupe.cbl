@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TBXDUPE.
+      *SECURITY.      OPERACTION, REVISION, AND DISTRIBUTION
+      *            OF THIS PROGRAM BY WRITTEN AUTHORIZATION
+      *            OF THE ABOVE INSTALLACTION ONLY.
+      *DATE-WRITTEN.  08/08/26.
+      *DATE-COMPLETED.
+      **************************CC109**********************************
+      * NON-PRIMARY/DUPLICATE UPC CONFLICT REPORT.                     *
+      * 0000-INITIALIZE-PARA IN TESTDB2 PICKS EXACTLY ONE ROW PER      *
+      * ROG/CORP_ITEM_CD VIA ORDER BY PRIMARY_UPC_SW DESC FETCH FIRST  *
+      * ROW ONLY, WHICH HIDES ITEMS THAT HAVE MORE THAN ONE UPC ROW    *
+      * IN X WITH INCONSISTENT RETAIL_SECT/RING VALUES. THIS REPORT    *
+      * LISTS EVERY ROG/CORP_ITEM_CD THAT HAS MORE THAN ONE ROW SO     *
+      * DUPLICATE-UPC SETUP ERRORS CAN BE CAUGHT BEFORE THEY CAUSE     *
+      * REGISTER PRICE MISMATCHES.                                     *
+      **************************CC109**********************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DUPERPT          ASSIGN TO DUPERPT
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-DUPERPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  DUPERPT
+           RECORD CONTAINS 133 CHARACTERS.
+       01  DUPERPT-RECORD             PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       COPY WSXREC.
+
+       01  WS-FILE-STATUSES.
+           05  WS-DUPERPT-STATUS       PIC X(02) VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X     VALUE 'N'.
+               88  WS-EOF                  VALUE 'Y'.
+           05  WS-CONFLICT-EOF-SW      PIC X     VALUE 'N'.
+               88  WS-CONFLICT-EOF         VALUE 'Y'.
+
+       01  WS-CONTROL-COUNTERS.
+           05  WS-GROUP-CT             PIC 9(9)  VALUE ZERO.
+           05  WS-DETAIL-CT            PIC 9(9)  VALUE ZERO.
+
+       01  WS-CONFLICT-KEY.
+           05  WS-CONFLICT-ROG         PIC X(03).
+           05  WS-CONFLICT-CORP-ITEM-CD PIC 9(09).
+
+       01  WS-RPT-LINES.
+           05  WS-HDG-LINE-1.
+               10  FILLER              PIC X(05) VALUE SPACES.
+               10  FILLER              PIC X(45) VALUE
+                   'NON-PRIMARY/DUPLICATE UPC CONFLICT REPORT'.
+           05  WS-HDG-LINE-2.
+               10  FILLER              PIC X(05) VALUE SPACES.
+               10  FILLER              PIC X(08) VALUE 'ROG'.
+               10  FILLER              PIC X(15) VALUE 'CORP-ITEM-CD'.
+               10  FILLER              PIC X(12) VALUE 'UPC-MANUF'.
+               10  FILLER              PIC X(11) VALUE 'UPC-SALES'.
+               10  FILLER              PIC X(08) VALUE 'PRIMARY'.
+           05  WS-GROUP-LINE.
+               10  FILLER              PIC X(05) VALUE SPACES.
+               10  FILLER              PIC X(15) VALUE
+                   'CONFLICT FOR:'.
+               10  WS-G-ROG            PIC X(08).
+               10  WS-G-CORP-ITEM-CD   PIC 9(09)B.
+           05  WS-DETAIL-LINE.
+               10  FILLER              PIC X(20) VALUE SPACES.
+               10  WS-D-UPC-MANUF      PIC 9(06)B.
+               10  FILLER              PIC X(05) VALUE SPACES.
+               10  WS-D-UPC-SALES      PIC 9(05)B.
+               10  FILLER              PIC X(06) VALUE SPACES.
+               10  WS-D-PRIMARY-SW     PIC X(01).
+
+      ******************************************************************
+      * OUTER CURSOR: EVERY ROG/CORP_ITEM_CD IN X THAT HAS MORE THAN   *
+      * ONE ROW (COMPETING UPCS).  INNER CURSOR THEN LISTS EACH UPC    *
+      * ROW FOR THAT ITEM, SHOWING UPC_MANUF/UPC_SALES SIDE BY SIDE    *
+      * WITH PRIMARY_UPC_SW SO THE CONFLICT IS VISIBLE AT A GLANCE.    *
+      ******************************************************************
+       EXEC SQL
+           DECLARE DUPE_GROUPS CURSOR FOR
+           SELECT   ROG,
+                    CORP_ITEM_CD
+           FROM     X
+           GROUP BY ROG, CORP_ITEM_CD
+           HAVING   COUNT(*) > 1
+           ORDER BY ROG, CORP_ITEM_CD
+       END-EXEC.
+
+       EXEC SQL
+           DECLARE DUPE_DETAIL CURSOR FOR
+           SELECT   UPC_MANUF,
+                    UPC_SALES,
+                    PRIMARY_UPC_SW
+           FROM     X
+           WHERE    ROG          = :WS-CONFLICT-ROG
+              AND   CORP_ITEM_CD = :WS-CONFLICT-CORP-ITEM-CD
+           ORDER BY PRIMARY_UPC_SW DESC, UPC_MANUF, UPC_SALES
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       0010-MAIN-PARA.
+           PERFORM 0020-OPEN-FILES
+           PERFORM 0030-WRITE-HEADINGS
+
+           EXEC SQL
+               OPEN DUPE_GROUPS
+           END-EXEC
+
+           PERFORM UNTIL WS-EOF
+               EXEC SQL
+                   FETCH DUPE_GROUPS
+                   INTO  :WS-CONFLICT-ROG,
+                         :WS-CONFLICT-CORP-ITEM-CD
+               END-EXEC
+               IF SQLCODE = 100
+                   SET WS-EOF TO TRUE
+               ELSE
+                   PERFORM 0040-WRITE-GROUP
+               END-IF
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE DUPE_GROUPS
+           END-EXEC
+
+           PERFORM 6000-FINAL-COUNT
+           STOP RUN.
+
+       0020-OPEN-FILES.
+           OPEN OUTPUT DUPERPT.
+
+       0030-WRITE-HEADINGS.
+           MOVE SPACES TO DUPERPT-RECORD
+           WRITE DUPERPT-RECORD FROM WS-HDG-LINE-1
+           MOVE SPACES TO DUPERPT-RECORD
+           WRITE DUPERPT-RECORD FROM WS-HDG-LINE-2.
+
+       0040-WRITE-GROUP.
+           ADD 1 TO WS-GROUP-CT
+           MOVE WS-CONFLICT-ROG        TO WS-G-ROG
+           MOVE WS-CONFLICT-CORP-ITEM-CD TO WS-G-CORP-ITEM-CD
+           MOVE SPACES TO DUPERPT-RECORD
+           WRITE DUPERPT-RECORD FROM WS-GROUP-LINE
+
+           MOVE 'N' TO WS-CONFLICT-EOF-SW
+           EXEC SQL
+               OPEN DUPE_DETAIL
+           END-EXEC
+           PERFORM UNTIL WS-CONFLICT-EOF
+               EXEC SQL
+                   FETCH DUPE_DETAIL
+                   INTO  :X-UPC-MANUF,
+                         :X-UPC-SALES,
+                         :X-PRIMARY-UPC-SW
+               END-EXEC
+               IF SQLCODE = 100
+                   SET WS-CONFLICT-EOF TO TRUE
+               ELSE
+                   PERFORM 0050-WRITE-DETAIL
+               END-IF
+           END-PERFORM
+           EXEC SQL
+               CLOSE DUPE_DETAIL
+           END-EXEC.
+
+       0050-WRITE-DETAIL.
+           ADD 1 TO WS-DETAIL-CT
+           MOVE X-UPC-MANUF            TO WS-D-UPC-MANUF
+           MOVE X-UPC-SALES            TO WS-D-UPC-SALES
+           MOVE X-PRIMARY-UPC-SW       TO WS-D-PRIMARY-SW
+           MOVE SPACES TO DUPERPT-RECORD
+           WRITE DUPERPT-RECORD FROM WS-DETAIL-LINE.
+
+       6000-FINAL-COUNT.
+           CLOSE DUPERPT.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "ROG/ITEM CONFLICT GROUPS LISTED     : " WS-GROUP-CT.
+           DISPLAY "CONFLICTING UPC ROWS LISTED       : "
+                   WS-DETAIL-CT.
+           DISPLAY "------------------------------------------------".
