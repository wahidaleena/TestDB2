@@ -0,0 +1,562 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TBXONLN.
+      *SECURITY.      OPERACTION, REVISION, AND DISTRIBUTION
+      *            OF THIS PROGRAM BY WRITTEN AUTHORIZATION
+      *            OF THE ABOVE INSTALLACTION ONLY.
+      *DATE-WRITTEN.  08/08/26.
+      *DATE-COMPLETED.
+      **************************CC109**********************************
+      * ONLINE INQUIRY/MAINTENANCE TRANSACTION FOR TABLE X.            *
+      * PSEUDO-CONVERSATIONAL CICS TRANSACTION KEYED ON ROG/           *
+      * CORP_ITEM_CD.  FIRST SCREEN INQUIRES AND SHOWS THE SAME        *
+      * FIELDS TESTDB2 MAINTAINS; PF5 ON THE INQUIRY SCREEN PUTS THE   *
+      * SAME FIELDS UP FOR EDIT.  ENTER ON THE MAINTENANCE SCREEN RUNS *
+      * THE UPDATE THROUGH THE SAME EDITS AS 3000-EDIT-PARA AND THE    *
+      * SAME AUDIT TRAIL AS 4500-AUDIT-HISTORY IN TESTDB2, SO AN       *
+      * ONLINE PRICE CORRECTION LEAVES THE SAME X_HIST RECORD A BATCH  *
+      * UPDATE WOULD.  RETAIL_SECT, RING, STATUS_RUPC AND THE LABEL    *
+      * FIELDS ARE ALL CORRECTABLE HERE -- RETAIL_SECT AND STATUS_RUPC *
+      * ARE TAKEN FROM THE KEYED SCREEN FIELDS (NOT FORCED BACK FROM   *
+      * THE COMMAREA), WITH STATUS_RUPC RESTRICTED TO THE SAME CODES   *
+      * TESTDB2/TBXDISCR ALREADY TREAT AS MEANINGFUL (SPACES/'D'/'X'). *
+      **************************CC109**********************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       COPY WSXREC.
+       COPY WSAUDIT.
+
+       01  WS-SWITCHES.
+           05  WS-EDIT-SW              PIC X     VALUE 'Y'.
+               88  WS-EDIT-OK              VALUE 'Y'.
+               88  WS-EDIT-FAILED          VALUE 'N'.
+           05  WS-ITEM-FOUND-SW        PIC X     VALUE 'N'.
+               88  WS-ITEM-FOUND           VALUE 'Y'.
+           05  WS-PRICE-CHANGED-SW     PIC X     VALUE 'N'.
+               88  WS-PRICE-CHANGED        VALUE 'Y'.
+
+       01  WS-EDIT-REASON              PIC X(10) VALUE SPACES.
+       01  WS-MISC.
+           05  WS-JOB-ID               PIC X(08) VALUE 'TBXONLN '.
+           05  WS-USER-ID              PIC X(08) VALUE SPACES.
+
+      ******************************************************************
+      * SAME LAYOUT AS TESTDB2'S POSI-RECORD.  TESTDB2 WRITES THIS TO  *
+      * POS-INTRFC-FILE WITH NATIVE SEQUENTIAL I/O SINCE IT IS A BATCH *
+      * PROGRAM; THIS PROGRAM IS CICS PSEUDO-CONVERSATIONAL AND HAS NO *
+      * NATIVE FILE I/O, SO 4700-POS-INTERFACE-PARA WRITES THE SAME    *
+      * RECORD TO THE POSI TD QUEUE INSTEAD -- THE STANDARD CICS WAY   *
+      * TO FEED A REAL-TIME INTERFACE FROM AN ONLINE TRANSACTION.      *
+      ******************************************************************
+       01  WS-POSI-RECORD.
+           05  POSI-ROG                PIC X(03).
+           05  POSI-CORP-ITEM-CD       PIC 9(09).
+           05  POSI-OLD-RING           PIC 9(5)V99.
+           05  POSI-NEW-RING           PIC 9(5)V99.
+           05  POSI-OLD-PACK-RETAIL    PIC 9(5)V99.
+           05  POSI-NEW-PACK-RETAIL    PIC 9(5)V99.
+           05  POSI-EFF-TIMESTAMP      PIC X(26).
+
+      ******************************************************************
+      * COMMAREA CARRIED ACROSS THE PSEUDO-CONVERSATIONAL PF-KEY       *
+      * ROUND-TRIPS.  WS-CA-FUNC DRIVES WHICH PARAGRAPH RUNS NEXT:     *
+      * 'I' = INITIAL INQUIRY, 'M' = MAINTENANCE SCREEN KEYED, ENTER   *
+      * ON THE MAINTENANCE SCREEN RUNS THE UPDATE.                     *
+      ******************************************************************
+       01  WS-COMMAREA.
+           05  WS-CA-FUNC              PIC X(01).
+               88  WS-CA-INQUIRY           VALUE 'I'.
+               88  WS-CA-MAINT             VALUE 'M'.
+           05  WS-CA-ROG               PIC X(03).
+           05  WS-CA-CORP-ITEM-CD      PIC 9(09).
+           05  WS-CA-UPC-MANUF         PIC 9(06).
+           05  WS-CA-UPC-SALES         PIC 9(05).
+           05  WS-CA-UPC-COUNTRY       PIC 9(03).
+           05  WS-CA-UPC-SYSTEM        PIC 9(01).
+           05  WS-CA-UNIT-TYPE         PIC X(01).
+
+       01  WS-RESP                     PIC S9(8) COMP.
+       01  WS-RESP2                    PIC S9(8) COMP.
+
+       COPY TBXONLNM.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                 PIC X(31).
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+
+       0000-MAIN-PARA.
+           EXEC CICS
+               HANDLE ABEND LABEL(9999-ABEND-PARA)
+           END-EXEC
+
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-KEY-MAP
+           ELSE
+               EXEC CICS
+                   HANDLE CONDITION MAPFAIL(2050-KEY-MAPFAIL)
+               END-EXEC
+               MOVE DFHCOMMAREA TO WS-COMMAREA
+               EVALUATE TRUE
+                   WHEN WS-CA-INQUIRY
+                       PERFORM 2000-RECV-KEY-MAP
+                   WHEN WS-CA-MAINT
+                       PERFORM 3000-RECV-MAINT-MAP
+                   WHEN OTHER
+                       PERFORM 1000-SEND-KEY-MAP
+               END-EVALUATE
+           END-IF
+
+           EXEC CICS
+               RETURN TRANSID('TBXO') COMMAREA(WS-COMMAREA)
+                      LENGTH(LENGTH OF WS-COMMAREA)
+           END-EXEC
+
+           GOBACK.
+
+      ******************************************************************
+      * SEND THE KEY-ENTRY SCREEN (ROG/CORP_ITEM_CD/UPC KEY FIELDS).   *
+      ******************************************************************
+       1000-SEND-KEY-MAP.
+           MOVE LOW-VALUES TO TBXKEYO
+           EXEC CICS
+               SEND MAP('TBXKEY') MAPSET('TBXONLNM') ERASE
+           END-EXEC
+           SET WS-CA-INQUIRY TO TRUE.
+
+      ******************************************************************
+      * RECEIVE THE KEY SCREEN, RUN THE SAME LOOKUP TESTDB2 RUNS IN    *
+      * 4500-AUDIT-HISTORY'S WHERE CLAUSE, AND DISPLAY CURRENT VALUES. *
+      ******************************************************************
+       2000-RECV-KEY-MAP.
+           EXEC CICS
+               RECEIVE MAP('TBXKEY') MAPSET('TBXONLNM')
+           END-EXEC
+
+           MOVE ROGI             TO X-ROG
+           MOVE CORPITEMI        TO X-CORP-ITEM-CD
+           MOVE UPCMANUI         TO X-UPC-MANUF
+           MOVE UPCSALEI         TO X-UPC-SALES
+           MOVE UPCCTRYI         TO X-UPC-COUNTRY
+           MOVE UPCSYSI          TO X-UPC-SYSTEM
+           MOVE UNITTYPI         TO X-UNIT-TYPE
+
+           MOVE 'N' TO WS-ITEM-FOUND-SW
+
+           EXEC SQL
+               SELECT   PRIMARY_UPC_SW, PACK_RETAIL, LABEL_SIZE,
+                        LABEL_NUMBERS, PRT_SIGN_IND, ITEM_SELECTION,
+                        RING, RETAIL_SECT, STATUS_RUPC
+               INTO    :X-PRIMARY-UPC-SW, :X-PACK-RETAIL,
+                       :X-LABEL-SIZE, :X-LABEL-NUMBERS,
+                       :X-PRT-SIGN-IND, :X-ITEM-SELECTION,
+                       :X-RING, :X-RETAIL-SECT, :X-STATUS-RUPC
+               FROM     X
+               WHERE    ROG            = :X-ROG
+                  AND   CORP_ITEM_CD   = :X-CORP-ITEM-CD
+                  AND   UPC_MANUF      = :X-UPC-MANUF
+                  AND   UPC_SALES      = :X-UPC-SALES
+                  AND   UPC_COUNTRY    = :X-UPC-COUNTRY
+                  AND   UPC_SYSTEM     = :X-UPC-SYSTEM
+                  AND   UNIT_TYPE      = :X-UNIT-TYPE
+               FETCH FIRST ROW ONLY
+           END-EXEC
+
+           IF SQLCODE = 0
+               SET WS-ITEM-FOUND TO TRUE
+               MOVE X-ROG               TO WS-CA-ROG
+               MOVE X-CORP-ITEM-CD      TO WS-CA-CORP-ITEM-CD
+               MOVE X-UPC-MANUF         TO WS-CA-UPC-MANUF
+               MOVE X-UPC-SALES         TO WS-CA-UPC-SALES
+               MOVE X-UPC-COUNTRY       TO WS-CA-UPC-COUNTRY
+               MOVE X-UPC-SYSTEM        TO WS-CA-UPC-SYSTEM
+               MOVE X-UNIT-TYPE         TO WS-CA-UNIT-TYPE
+               PERFORM 2100-SEND-MAINT-MAP
+           ELSE
+               MOVE LOW-VALUES TO TBXKEYO
+               MOVE 'ITEM NOT FOUND' TO ERRMSGO
+               EXEC CICS
+                   SEND MAP('TBXKEY') MAPSET('TBXONLNM')
+                        DATAONLY CURSOR
+               END-EXEC
+               SET WS-CA-INQUIRY TO TRUE
+           END-IF.
+
+      ******************************************************************
+      * MAPFAIL ON THE KEY SCREEN (E.G. ENTER PRESSED WITH NO FIELDS   *
+      * MODIFIED) REDISPLAYS THE SAME SCREEN WITH A MESSAGE INSTEAD OF *
+      * RE-ENTERING 2000-RECV-KEY-MAP -- POINTING MAPFAIL BACK AT THE  *
+      * PARAGRAPH THAT ISSUED THE RECEIVE MAP THAT RAISED IT WOULD     *
+      * RE-RAISE THE SAME CONDITION ON THE NEXT RECEIVE, LOOPING THE   *
+      * TRANSACTION UNTIL THE REGION'S RUNAWAY-TASK INTERVAL KILLS IT. *
+      ******************************************************************
+       2050-KEY-MAPFAIL.
+           MOVE LOW-VALUES TO TBXKEYO
+           MOVE 'PLEASE ENTER ALL KEY FIELDS' TO ERRMSGO
+           EXEC CICS
+               SEND MAP('TBXKEY') MAPSET('TBXONLNM')
+                    DATAONLY CURSOR
+           END-EXEC
+           SET WS-CA-INQUIRY TO TRUE.
+
+      ******************************************************************
+      * SHOW THE SAME MAINTAINABLE FIELDS TESTDB2 UPDATES SO THE ONLY  *
+      * DIFFERENCE BETWEEN A BATCH AND ONLINE PRICE CHANGE IS WHO      *
+      * KEYED IT.                                                      *
+      ******************************************************************
+       2100-SEND-MAINT-MAP.
+           MOVE LOW-VALUES          TO TBXMNTO
+           MOVE X-ROG               TO ROGMO
+           MOVE X-CORP-ITEM-CD      TO CORPITMO
+           MOVE X-PRIMARY-UPC-SW    TO PRIMSWO
+           MOVE X-PACK-RETAIL       TO PACKRETO
+           MOVE X-LABEL-SIZE        TO LBLSIZEO
+           MOVE X-LABEL-NUMBERS     TO LBLNUMO
+           MOVE X-PRT-SIGN-IND      TO PRTSIGNO
+           MOVE X-ITEM-SELECTION    TO ITEMSELO
+           MOVE X-RING              TO RINGO
+           MOVE X-RETAIL-SECT       TO RETSECTMO
+           MOVE X-STATUS-RUPC       TO STATRUPCMO
+
+           EXEC CICS
+               SEND MAP('TBXMNT') MAPSET('TBXONLNM') ERASE
+           END-EXEC
+
+           SET WS-CA-MAINT TO TRUE.
+
+      ******************************************************************
+      * MAINTENANCE ENTER: RE-RUN THE SAME EDITS 3000-EDIT-PARA RUNS   *
+      * IN TESTDB2, THEN UPDATE X AND WRITE X_HIST THE SAME WAY        *
+      * 4000-INSERT-TABLE / 4500-AUDIT-HISTORY DO, SO THE AUDIT TRAIL  *
+      * IS IDENTICAL REGARDLESS OF WHICH PROGRAM MADE THE CHANGE.      *
+      * RETAIL_SECT AND STATUS_RUPC ARE TAKEN FROM THE KEYED SCREEN    *
+      * FIELDS (RETSECTMI/STATRUPCMI), NOT FORCED BACK FROM THE        *
+      * COMMAREA, SO REQUEST 009'S "CORRECT A SINGLE ITEM'S            *
+      * RETAIL_SECT ... OR STATUS_RUPC" CAN ACTUALLY TAKE EFFECT.      *
+      * MAPFAIL IS HANDED OFF TO 3050-MAINT-MAPFAIL RATHER THAN BACK   *
+      * TO THIS PARAGRAPH -- POINTING IT HERE WOULD RE-ISSUE THE SAME  *
+      * RECEIVE MAP THAT JUST RAISED THE CONDITION, SO A ROUTINE       *
+      * ENTER/CLEAR WITH NO MODIFIED FIELDS WOULD RE-RAISE MAPFAIL IN  *
+      * A LOOP UNTIL THE REGION'S RUNAWAY-TASK INTERVAL KILLED IT.     *
+      ******************************************************************
+       3000-RECV-MAINT-MAP.
+           EXEC CICS
+               HANDLE CONDITION MAPFAIL(3050-MAINT-MAPFAIL)
+           END-EXEC
+
+           EXEC CICS
+               RECEIVE MAP('TBXMNT') MAPSET('TBXONLNM')
+           END-EXEC
+
+           MOVE WS-CA-ROG            TO X-ROG
+           MOVE WS-CA-CORP-ITEM-CD   TO X-CORP-ITEM-CD
+           MOVE WS-CA-UPC-MANUF      TO X-UPC-MANUF
+           MOVE WS-CA-UPC-SALES      TO X-UPC-SALES
+           MOVE WS-CA-UPC-COUNTRY    TO X-UPC-COUNTRY
+           MOVE WS-CA-UPC-SYSTEM     TO X-UPC-SYSTEM
+           MOVE WS-CA-UNIT-TYPE      TO X-UNIT-TYPE
+
+           MOVE PRIMSWI              TO X-PRIMARY-UPC-SW
+           MOVE PACKRETI             TO X-PACK-RETAIL
+           MOVE LBLSIZEI             TO X-LABEL-SIZE
+           MOVE LBLNUMI              TO X-LABEL-NUMBERS
+           MOVE PRTSIGNI             TO X-PRT-SIGN-IND
+           MOVE ITEMSELI             TO X-ITEM-SELECTION
+           MOVE RINGI                TO X-RING
+           MOVE RETSECTMI            TO X-RETAIL-SECT
+           MOVE STATRUPCMI           TO X-STATUS-RUPC
+
+           PERFORM 3100-EDIT-PARA
+
+           IF WS-EDIT-OK
+               PERFORM 4000-UPDATE-TABLE
+               MOVE 'UPDATE COMPLETE' TO MNTMSGO
+           ELSE
+               MOVE WS-EDIT-REASON TO MNTMSGO
+           END-IF
+
+           MOVE X-PRIMARY-UPC-SW    TO PRIMSWO
+           MOVE X-PACK-RETAIL       TO PACKRETO
+           MOVE X-LABEL-SIZE        TO LBLSIZEO
+           MOVE X-LABEL-NUMBERS     TO LBLNUMO
+           MOVE X-PRT-SIGN-IND      TO PRTSIGNO
+           MOVE X-ITEM-SELECTION    TO ITEMSELO
+           MOVE X-RING              TO RINGO
+           MOVE X-RETAIL-SECT       TO RETSECTMO
+           MOVE X-STATUS-RUPC       TO STATRUPCMO
+
+           EXEC CICS
+               SEND MAP('TBXMNT') MAPSET('TBXONLNM') DATAONLY CURSOR
+           END-EXEC
+
+           SET WS-CA-MAINT TO TRUE.
+
+      ******************************************************************
+      * MAPFAIL ON THE MAINTENANCE SCREEN (ENTER PRESSED WITH NO      *
+      * FIELD MODIFIED) RE-READS X BY THE COMMAREA KEY AND REDISPLAYS *
+      * THE MAINTENANCE MAP WITH A MESSAGE, RATHER THAN RE-ENTERING   *
+      * 3000-RECV-MAINT-MAP'S RECEIVE MAP -- WORKING-STORAGE ISN'T    *
+      * CARRIED ACROSS THE PSEUDO-CONVERSATIONAL ROUND TRIP SO X-*    *
+      * HOLDS NO DATA YET WHEN MAPFAIL FIRES ON A FRESH INVOCATION.   *
+      ******************************************************************
+       3050-MAINT-MAPFAIL.
+           MOVE WS-CA-ROG            TO X-ROG
+           MOVE WS-CA-CORP-ITEM-CD   TO X-CORP-ITEM-CD
+           MOVE WS-CA-UPC-MANUF      TO X-UPC-MANUF
+           MOVE WS-CA-UPC-SALES      TO X-UPC-SALES
+           MOVE WS-CA-UPC-COUNTRY    TO X-UPC-COUNTRY
+           MOVE WS-CA-UPC-SYSTEM     TO X-UPC-SYSTEM
+           MOVE WS-CA-UNIT-TYPE      TO X-UNIT-TYPE
+
+           EXEC SQL
+               SELECT   PRIMARY_UPC_SW, PACK_RETAIL, LABEL_SIZE,
+                        LABEL_NUMBERS, PRT_SIGN_IND, ITEM_SELECTION,
+                        RING, RETAIL_SECT, STATUS_RUPC
+               INTO    :X-PRIMARY-UPC-SW, :X-PACK-RETAIL,
+                       :X-LABEL-SIZE, :X-LABEL-NUMBERS,
+                       :X-PRT-SIGN-IND, :X-ITEM-SELECTION,
+                       :X-RING, :X-RETAIL-SECT, :X-STATUS-RUPC
+               FROM     X
+               WHERE    ROG            = :X-ROG
+                  AND   CORP_ITEM_CD   = :X-CORP-ITEM-CD
+                  AND   UPC_MANUF      = :X-UPC-MANUF
+                  AND   UPC_SALES      = :X-UPC-SALES
+                  AND   UPC_COUNTRY    = :X-UPC-COUNTRY
+                  AND   UPC_SYSTEM     = :X-UPC-SYSTEM
+                  AND   UNIT_TYPE      = :X-UNIT-TYPE
+               FETCH FIRST ROW ONLY
+           END-EXEC
+
+           MOVE LOW-VALUES          TO TBXMNTO
+           MOVE X-ROG               TO ROGMO
+           MOVE X-CORP-ITEM-CD      TO CORPITMO
+           MOVE X-PRIMARY-UPC-SW    TO PRIMSWO
+           MOVE X-PACK-RETAIL       TO PACKRETO
+           MOVE X-LABEL-SIZE        TO LBLSIZEO
+           MOVE X-LABEL-NUMBERS     TO LBLNUMO
+           MOVE X-PRT-SIGN-IND      TO PRTSIGNO
+           MOVE X-ITEM-SELECTION    TO ITEMSELO
+           MOVE X-RING              TO RINGO
+           MOVE X-RETAIL-SECT       TO RETSECTMO
+           MOVE X-STATUS-RUPC       TO STATRUPCMO
+           MOVE 'PLEASE MODIFY A FIELD BEFORE PRESSING ENTER' TO MNTMSGO
+
+           EXEC CICS
+               SEND MAP('TBXMNT') MAPSET('TBXONLNM') ERASE
+           END-EXEC
+
+           SET WS-CA-MAINT TO TRUE.
+
+      ******************************************************************
+      * SAME VALIDATION RULES AS 3000-EDIT-PARA IN TESTDB2 (BAD-RING, *
+      * BAD-PACK, NO-SECT, BAD-SIGN, BAD-LBLSZ, BAD-LBLNO, BAD-ISEL), *
+      * SO AN ONLINE CORRECTION CAN'T PUT SOMETHING INTO X THAT WOULD *
+      * HAVE BEEN SUSPENDED IN BATCH, PLUS A VALID-VALUE CHECK ON     *
+      * STATUS_RUPC SINCE THIS PROGRAM (UNLIKE TESTDB2) LETS THE      *
+      * OPERATOR KEY A NEW ONE.  THE ONLY CODES ANY PROGRAM IN THIS   *
+      * SYSTEM EVER TESTS STATUS_RUPC AGAINST ARE SPACES (ACTIVE),    *
+      * 'D' (DISCONTINUED) AND 'X' (DELETED) -- SEE TESTDB2'S         *
+      * 1000-INITIALIZE-PARA AND TBXDISCR'S CURSOR.  TESTDB2'S        *
+      * CPN-ADJ CHECK ISN'T MIRRORED HERE SINCE THIS SCREEN ONLY      *
+      * TOUCHES ONE ITEM AT A TIME BY OPERATOR REQUEST, NOT A FULL    *
+      * PRICE FEED RUN THAT COULD BE MASKING A DROPPED COUPON.        *
+      ******************************************************************
+       3100-EDIT-PARA.
+           SET WS-EDIT-OK TO TRUE
+           MOVE SPACES TO WS-EDIT-REASON
+
+           IF X-RING NOT > ZERO
+               SET WS-EDIT-FAILED TO TRUE
+               MOVE 'BAD-RING'  TO WS-EDIT-REASON
+           END-IF
+
+           IF WS-EDIT-OK
+              AND X-PACK-RETAIL NOT > ZERO
+               SET WS-EDIT-FAILED TO TRUE
+               MOVE 'BAD-PACK'  TO WS-EDIT-REASON
+           END-IF
+
+           IF WS-EDIT-OK
+              AND X-RETAIL-SECT = SPACES
+               SET WS-EDIT-FAILED TO TRUE
+               MOVE 'NO-SECT'   TO WS-EDIT-REASON
+           END-IF
+
+           IF WS-EDIT-OK
+              AND X-STATUS-RUPC NOT = SPACES
+              AND X-STATUS-RUPC NOT = 'D'
+              AND X-STATUS-RUPC NOT = 'X'
+               SET WS-EDIT-FAILED TO TRUE
+               MOVE 'BAD-STAT'  TO WS-EDIT-REASON
+           END-IF
+
+           IF WS-EDIT-OK
+              AND X-PRT-SIGN-IND NOT = 'Y' AND NOT = 'N'
+               SET WS-EDIT-FAILED TO TRUE
+               MOVE 'BAD-SIGN'  TO WS-EDIT-REASON
+           END-IF
+
+           IF WS-EDIT-OK
+              AND X-LABEL-SIZE = SPACES
+               SET WS-EDIT-FAILED TO TRUE
+               MOVE 'BAD-LBLSZ' TO WS-EDIT-REASON
+           END-IF
+
+           IF WS-EDIT-OK
+              AND X-LABEL-NUMBERS = SPACES
+               SET WS-EDIT-FAILED TO TRUE
+               MOVE 'BAD-LBLNO' TO WS-EDIT-REASON
+           END-IF
+
+           IF WS-EDIT-OK
+              AND X-ITEM-SELECTION = SPACES
+               SET WS-EDIT-FAILED TO TRUE
+               MOVE 'BAD-ISEL'  TO WS-EDIT-REASON
+           END-IF.
+
+      ******************************************************************
+      * SAME UPDATE AS 4000-INSERT-TABLE.  4500-AUDIT-HISTORY ONLY     *
+      * CAPTURES THE BEFORE IMAGE (MUST RUN AHEAD OF THE UPDATE TO SEE *
+      * THE OLD VALUES); THE X_HIST INSERT ITSELF IS DEFERRED TO      *
+      * 4600-AUDIT-INSERT-HISTORY, WHICH ONLY RUNS IF SQLCODE = 0, SO  *
+      * A FAILED UPDATE NEVER LEAVES BEHIND AN AUDIT ROW CLAIMING A    *
+      * CHANGE THAT DIDN'T HAPPEN.  WS-USER-ID IS SET FROM EIBTRMID    *
+      * SINCE AN ONLINE TRANSACTION HAS NO INFILE JOB STREAM TO        *
+      * IDENTIFY IT BY.                                                *
+      ******************************************************************
+       4000-UPDATE-TABLE.
+           MOVE EIBTRMID TO WS-USER-ID
+           PERFORM 4500-AUDIT-HISTORY
+
+           EXEC SQL
+               UPDATE   X
+                   SET
+                       PRIMARY_UPC_SW = :X-PRIMARY-UPC-SW,
+                       PACK_RETAIL    = :X-PACK-RETAIL,
+                       LABEL_SIZE     = :X-LABEL-SIZE,
+                       LABEL_NUMBERS  = :X-LABEL-NUMBERS,
+                       PRT_SIGN_IND   = :X-PRT-SIGN-IND,
+                       ITEM_SELECTION = :X-ITEM-SELECTION,
+                       RING           = :X-RING,
+                       RETAIL_SECT    = :X-RETAIL-SECT,
+                       STATUS_RUPC    = :X-STATUS-RUPC
+                   WHERE   (ROG = :X-ROG
+                      AND   CORP_ITEM_CD = :X-CORP-ITEM-CD
+                      AND   UPC_MANUF = :X-UPC-MANUF
+                      AND   UPC_SALES = :X-UPC-SALES
+                      AND   UPC_COUNTRY = :X-UPC-COUNTRY
+                      AND   UPC_SYSTEM = :X-UPC-SYSTEM
+                      AND   UNIT_TYPE = :X-UNIT-TYPE)
+                   QUERYNO 35
+           END-EXEC
+
+           IF SQLCODE = 0
+               PERFORM 4600-AUDIT-INSERT-HISTORY
+               PERFORM 4700-POS-INTERFACE-PARA
+           END-IF.
+
+      ******************************************************************
+      * SAME BEFORE-IMAGE CAPTURE AS TESTDB2'S 4500-AUDIT-HISTORY.     *
+      * THE X_HIST INSERT ITSELF LIVES IN 4600-AUDIT-INSERT-HISTORY,   *
+      * REACHED ONLY WHEN 4000-UPDATE-TABLE'S UPDATE SUCCEEDS.         *
+      ******************************************************************
+       4500-AUDIT-HISTORY.
+           MOVE ZERO TO AUD-OLD-RING
+           MOVE ZERO TO AUD-OLD-PACK-RETAIL
+
+           EXEC SQL
+               SELECT   RING,
+                        PACK_RETAIL
+               INTO    :AUD-OLD-RING,
+                       :AUD-OLD-PACK-RETAIL
+               FROM     X
+               WHERE    ROG            = :X-ROG
+                  AND   CORP_ITEM_CD   = :X-CORP-ITEM-CD
+                  AND   UPC_MANUF      = :X-UPC-MANUF
+                  AND   UPC_SALES      = :X-UPC-SALES
+                  AND   UPC_COUNTRY    = :X-UPC-COUNTRY
+                  AND   UPC_SYSTEM     = :X-UPC-SYSTEM
+                  AND   UNIT_TYPE      = :X-UNIT-TYPE
+               FETCH FIRST ROW ONLY
+           END-EXEC
+
+           IF AUD-OLD-RING NOT = X-RING
+               SET WS-PRICE-CHANGED TO TRUE
+           ELSE
+               MOVE 'N' TO WS-PRICE-CHANGED-SW
+           END-IF
+
+           MOVE X-ROG              TO AUD-ROG
+           MOVE X-CORP-ITEM-CD     TO AUD-CORP-ITEM-CD
+           MOVE X-UPC-MANUF        TO AUD-UPC-MANUF
+           MOVE X-UPC-SALES        TO AUD-UPC-SALES
+           MOVE X-UPC-COUNTRY      TO AUD-UPC-COUNTRY
+           MOVE X-UPC-SYSTEM       TO AUD-UPC-SYSTEM
+           MOVE X-UNIT-TYPE        TO AUD-UNIT-TYPE
+           MOVE X-RING             TO AUD-NEW-RING
+           MOVE X-PACK-RETAIL      TO AUD-NEW-PACK-RETAIL
+           MOVE WS-JOB-ID          TO AUD-JOB-ID
+           MOVE WS-USER-ID         TO AUD-USER-ID.
+
+      ******************************************************************
+      * X_HIST INSERT, SPLIT OUT OF 4500-AUDIT-HISTORY SO IT ONLY      *
+      * RUNS WHEN 4000-UPDATE-TABLE'S UPDATE SUCCEEDS (SQLCODE = 0).   *
+      ******************************************************************
+       4600-AUDIT-INSERT-HISTORY.
+           EXEC SQL
+               SET :AUD-CHANGE-TIMESTAMP = CURRENT TIMESTAMP
+           END-EXEC
+
+           EXEC SQL
+               INSERT INTO X_HIST
+                     ( ROG, CORP_ITEM_CD, UPC_MANUF, UPC_SALES,
+                       UPC_COUNTRY, UPC_SYSTEM, UNIT_TYPE,
+                       OLD_RING, NEW_RING,
+                       OLD_PACK_RETAIL, NEW_PACK_RETAIL,
+                       CHANGE_TIMESTAMP, JOB_ID, USER_ID )
+               VALUES ( :AUD-ROG, :AUD-CORP-ITEM-CD, :AUD-UPC-MANUF,
+                        :AUD-UPC-SALES, :AUD-UPC-COUNTRY,
+                        :AUD-UPC-SYSTEM, :AUD-UNIT-TYPE,
+                        :AUD-OLD-RING, :AUD-NEW-RING,
+                        :AUD-OLD-PACK-RETAIL, :AUD-NEW-PACK-RETAIL,
+                        :AUD-CHANGE-TIMESTAMP, :AUD-JOB-ID,
+                        :AUD-USER-ID )
+           END-EXEC.
+
+      ******************************************************************
+      * OUTBOUND POS/E-COMMERCE PRICE-CHANGE INTERFACE -- SAME TRIGGER *
+      * AND RECORD LAYOUT AS TESTDB2'S 4700-POS-INTERFACE-PARA, SO AN  *
+      * ONLINE RING/PACK_RETAIL CORRECTION REACHES DOWNSTREAM PRICING  *
+      * THE SAME SAME-DAY WAY A BATCH CHANGE DOES INSTEAD OF WAITING   *
+      * ON THE NEXT RUN THAT HAPPENS TO TOUCH THIS ITEM AGAIN.         *
+      ******************************************************************
+       4700-POS-INTERFACE-PARA.
+           IF WS-PRICE-CHANGED
+               MOVE SPACES              TO WS-POSI-RECORD
+               MOVE X-ROG               TO POSI-ROG
+               MOVE X-CORP-ITEM-CD      TO POSI-CORP-ITEM-CD
+               MOVE AUD-OLD-RING        TO POSI-OLD-RING
+               MOVE X-RING              TO POSI-NEW-RING
+               MOVE AUD-OLD-PACK-RETAIL TO POSI-OLD-PACK-RETAIL
+               MOVE X-PACK-RETAIL       TO POSI-NEW-PACK-RETAIL
+               MOVE AUD-CHANGE-TIMESTAMP TO POSI-EFF-TIMESTAMP
+               EXEC CICS
+                   WRITEQ TD QUEUE('POSI')
+                             FROM(WS-POSI-RECORD)
+                             LENGTH(LENGTH OF WS-POSI-RECORD)
+               END-EXEC
+           END-IF.
+
+       9999-ABEND-PARA.
+           EXEC CICS
+               SEND TEXT FROM('TBXONLN ABEND - SEE CICS LOG')
+                    ERASE
+           END-EXEC
+           EXEC CICS
+               RETURN
+           END-EXEC.
