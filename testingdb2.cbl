@@ -7,26 +7,408 @@
       *DATE-COMPLETED.
       **************************CC109**********************************
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE          ASSIGN TO INFILE
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-INFILE-STATUS.
+
+           SELECT SUSPENSE-FILE   ASSIGN TO SUSPFILE
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-SUSP-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT CONTROL-RPT     ASSIGN TO CTLRPT
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-CTLRPT-STATUS.
+
+           SELECT POS-INTRFC-FILE ASSIGN TO POSIFILE
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-POSI-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  INFILE
+           RECORD CONTAINS 75 CHARACTERS.
+       01  INFILE-RECORD.
+           05  IF-ROG                  PIC X(03).
+           05  IF-CORP-ITEM-CD         PIC 9(09).
+           05  IF-UPC-MANUF            PIC 9(06).
+           05  IF-UPC-SALES            PIC 9(05).
+           05  IF-UPC-COUNTRY          PIC 9(03).
+           05  IF-UPC-SYSTEM           PIC 9(01).
+           05  IF-UNIT-TYPE            PIC X(01).
+           05  IF-PRIMARY-UPC-SW       PIC X(01).
+           05  IF-PACK-RETAIL          PIC 9(5)V99.
+           05  IF-LABEL-SIZE           PIC X(04).
+           05  IF-LABEL-NUMBERS        PIC X(10).
+           05  IF-PRT-SIGN-IND         PIC X(01).
+           05  IF-ITEM-SELECTION       PIC X(02).
+           05  IF-RING                 PIC 9(5)V99.
+           05  FILLER                  PIC X(15).
+
+       FD  SUSPENSE-FILE
+           RECORD CONTAINS 90 CHARACTERS.
+       01  SUSPENSE-RECORD.
+           05  SUSP-INFILE-IMAGE       PIC X(80).
+           05  SUSP-REASON-CD          PIC X(10).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 55 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-ROG                PIC X(03).
+           05  CKPT-CORP-ITEM-CD       PIC 9(09).
+           05  CKPT-UPC-MANUF          PIC 9(06).
+           05  CKPT-UPC-SALES          PIC 9(05).
+           05  CKPT-UPC-COUNTRY        PIC 9(03).
+           05  CKPT-UPC-SYSTEM         PIC 9(01).
+           05  CKPT-UNIT-TYPE          PIC X(01).
+           05  CKPT-READ-CT            PIC 9(09).
+           05  CKPT-UPDATE-CT          PIC 9(09).
+           05  CKPT-REJECT-CT          PIC 9(09).
+
+       FD  CONTROL-RPT
+           RECORD CONTAINS 133 CHARACTERS.
+       01  CONTROL-RPT-RECORD         PIC X(133).
+
+       FD  POS-INTRFC-FILE
+           RECORD CONTAINS 66 CHARACTERS.
+       01  POSI-RECORD.
+           05  POSI-ROG                PIC X(03).
+           05  POSI-CORP-ITEM-CD       PIC 9(09).
+           05  POSI-OLD-RING           PIC 9(5)V99.
+           05  POSI-NEW-RING           PIC 9(5)V99.
+           05  POSI-OLD-PACK-RETAIL    PIC 9(5)V99.
+           05  POSI-NEW-PACK-RETAIL    PIC 9(5)V99.
+           05  POSI-EFF-TIMESTAMP      PIC X(26).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       COPY WSXREC.
+       COPY WSCPN.
+       COPY WSAUDIT.
+       COPY WSCTL.
+
+       01  WS-FILE-STATUSES.
+           05  WS-INFILE-STATUS        PIC X(02) VALUE '00'.
+           05  WS-SUSP-STATUS          PIC X(02) VALUE '00'.
+           05  WS-CKPT-STATUS          PIC X(02) VALUE '00'.
+           05  WS-CTLRPT-STATUS        PIC X(02) VALUE '00'.
+           05  WS-POSI-STATUS          PIC X(02) VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X     VALUE 'N'.
+               88  WS-EOF                  VALUE 'Y'.
+           05  WS-EDIT-SW              PIC X     VALUE 'Y'.
+               88  WS-EDIT-OK              VALUE 'Y'.
+               88  WS-EDIT-FAILED          VALUE 'N'.
+           05  WS-ITEM-FOUND-SW        PIC X     VALUE 'N'.
+               88  WS-ITEM-FOUND           VALUE 'Y'.
+
+      ******************************************************************
+      * COUNTRY/SYSTEM COMBINATIONS THIS ROG/ITEM ACTUALLY CARRIES,    *
+      * POPULATED AT RUNTIME BY CTRY_SYS_CURSOR BELOW RATHER THAN A    *
+      * HARDCODED LIST.  THIS SHOP HAS NO DDL OR REFERENCE TABLE TO    *
+      * CONFIRM WHICH UPC_COUNTRY/UPC_SYSTEM CODE ACTUALLY MEANS       *
+      * "CANADIAN" OR "EAN-13" -- GUESSING SPECIFIC VALUES RISKS       *
+      * CONFIDENTLY PULLING THE WRONG RETAIL_SECT/RING FOR AN          *
+      * INTERNATIONAL ITEM INSTEAD OF JUST EXCLUDING IT, WHICH IS      *
+      * WORSE THAN THE BUG THIS WAS MEANT TO FIX.  DOMESTIC UPC-A      *
+      * (COUNTRY 000/SYSTEM 4) IS MOVED TO THE FRONT OF THE LIST WHEN  *
+      * PRESENT SO IT STILL WINS WHEN AN ITEM CARRIES MORE THAN ONE    *
+      * UPC TYPE, MATCHING THE ORIGINAL HARDCODED LOOKUP'S BEHAVIOR.   *
+      ******************************************************************
+       01  WS-CTRY-SYS-TABLE.
+           05  WS-CTRY-SYS-ENTRY OCCURS 10 TIMES.
+               10  WS-TBL-UPC-COUNTRY  PIC 9(03).
+               10  WS-TBL-UPC-SYSTEM   PIC 9(01).
+       01  WS-CTRY-SYS-MAX             PIC 9(02) VALUE ZERO.
+       01  WS-CTRY-SYS-IX              PIC 9(02) VALUE 01.
+       01  WS-LKP-UPC-COUNTRY          PIC 9(03).
+       01  WS-LKP-UPC-SYSTEM           PIC 9(01).
+       01  WS-CTRY-SYS-EOF-SW          PIC X     VALUE 'N'.
+           88  WS-CTRY-SYS-EOF             VALUE 'Y'.
+
+       01  WS-COUPON-APPLIED-CT        PIC 9(9)  VALUE ZERO.
+
+       01  WS-MISC.
+           05  WS-JOB-ID               PIC X(08) VALUE 'TESTDB2 '.
+           05  WS-USER-ID              PIC X(08) VALUE SPACES.
+
+       01  WS-CTLRPT-LINES.
+           05  WS-DETAIL-LINE.
+               10  FILLER              PIC X(22) VALUE SPACES.
+               10  WS-RPT-LABEL        PIC X(25).
+               10  WS-RPT-VALUE        PIC ZZZ,ZZZ,ZZ9.
+
+       01  WS-EDIT-REASON              PIC X(10) VALUE SPACES.
+
+       01  WS-PRICE-CHANGED-SW         PIC X     VALUE 'N'.
+           88  WS-PRICE-CHANGED            VALUE 'Y'.
+
+      ******************************************************************
+      * EVERY UPC_COUNTRY/UPC_SYSTEM COMBINATION THIS ROG/ITEM HAS A   *
+      * ROW FOR IN X, SO 0000-INITIALIZE-PARA CAN LOOP OVER WHAT THE   *
+      * ITEM ACTUALLY CARRIES INSTEAD OF A GUESSED LIST OF CODES.      *
+      ******************************************************************
+       EXEC SQL
+           DECLARE CTRY_SYS_CURSOR CURSOR FOR
+           SELECT DISTINCT UPC_COUNTRY,
+                            UPC_SYSTEM
+           FROM     X
+           WHERE    ROG            = :X-ROG
+              AND   CORP_ITEM_CD   = :X-CORP-ITEM-CD
+           ORDER BY UPC_COUNTRY, UPC_SYSTEM
+       END-EXEC.
+
+      ******************************************************************
+      * CURSOR FOR STACKED STORE/SCAN COUPON ADJUSTMENTS FOR THE ITEM  *
+      * CURRENTLY BEING PROCESSED. OPENED/CLOSED ONCE PER INPUT RECORD *
+      * IN 2000-INITIALIZE-PARA SO THE WHERE CLAUSE PICKS UP THE       *
+      * CURRENT :X-ROG / :X-CORP-ITEM-CD VALUES.                       *
+      ******************************************************************
+       EXEC SQL
+           DECLARE COPYUPC_SSCOUPON CURSOR FOR
+           SELECT   ROG,
+                    CPN_ADJ_IND
+           FROM     SSCOUPON
+           WHERE    ROG            = :X-ROG
+              AND   CORP_ITEM_CD   = :X-CORP-ITEM-CD
+              AND   CPN_STATUS     = 'A'
+       END-EXEC.
+
        PROCEDURE DIVISION.
 
+       0010-MAIN-PARA.
+           PERFORM 0020-OPEN-FILES
+           PERFORM 0030-CHECK-RESTART
+           PERFORM UNTIL WS-EOF
+               READ INFILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 0040-PROCESS-RECORD
+               END-READ
+           END-PERFORM
+           IF WS-RESTART-RUN
+               PERFORM 0060-RESTART-KEY-NOT-FOUND
+           END-IF
+           PERFORM 6000-FINAL-COUNT
+           STOP RUN.
+
+       0020-OPEN-FILES.
+           OPEN INPUT  INFILE
+           OPEN OUTPUT SUSPENSE-FILE
+           OPEN OUTPUT POS-INTRFC-FILE
+           OPEN OUTPUT CONTROL-RPT.
+
+      ******************************************************************
+      * RESTART/CHECKPOINT: IF A CHECKPOINT RECORD SURVIVES FROM A     *
+      * PRIOR ABENDED RUN, SKIP INFILE FORWARD PAST THE LAST FULL      *
+      * TABLE-X KEY (ROG/CORP_ITEM_CD/UPC_MANUF/UPC_SALES/UPC_COUNTRY/ *
+      * UPC_SYSTEM/UNIT_TYPE) THAT WAS SUCCESSFULLY CHECKPOINTED,      *
+      * RATHER THAN REPROCESSING THE WHOLE FILE.  THE FULL KEY IS      *
+      * REQUIRED BECAUSE A ROG/CORP_ITEM_CD ROUTINELY HAS MORE THAN    *
+      * ONE INFILE ROW (DIFFERENT UPC_MANUF/UPC_SALES/UPC_COUNTRY/     *
+      * UPC_SYSTEM/UNIT_TYPE) -- MATCHING ON ROG/CORP_ITEM_CD ALONE    *
+      * COULD STOP THE SKIP AT AN EARLIER SIBLING ROW THAN THE ONE     *
+      * ACTUALLY CHECKPOINTED AND REPROCESS EVERYTHING IN BETWEEN.     *
+      * THE OUTPUT OPEN THAT WOULD TRUNCATE THE CHECKPOINT DATASET IS  *
+      * DEFERRED TO 5000-CHECKPOINT-PARA'S FIRST ACTUAL WRITE (SEE     *
+      * WS-CKPT-FILE-OPEN) SO THE PRIOR RUN'S CHECKPOINT SURVIVES      *
+      * UNTIL THIS RUN HAS A NEW ONE TO REPLACE IT WITH -- OTHERWISE A *
+      * SECOND FAILURE BEFORE THE FIRST NEW CHECKPOINT INTERVAL WOULD  *
+      * LEAVE A THIRD ATTEMPT WITH NOTHING TO RESTART FROM.            *
+      ******************************************************************
+       0030-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               PERFORM UNTIL WS-CKPT-STATUS NOT = '00'
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE '10' TO WS-CKPT-STATUS
+                       NOT AT END
+                           SET WS-RESTART-RUN TO TRUE
+                           MOVE CKPT-ROG           TO WS-RESTART-ROG
+                           MOVE CKPT-CORP-ITEM-CD  TO
+                                               WS-RESTART-CORP-ITEM-CD
+                           MOVE CKPT-UPC-MANUF     TO
+                                               WS-RESTART-UPC-MANUF
+                           MOVE CKPT-UPC-SALES     TO
+                                               WS-RESTART-UPC-SALES
+                           MOVE CKPT-UPC-COUNTRY   TO
+                                               WS-RESTART-UPC-COUNTRY
+                           MOVE CKPT-UPC-SYSTEM    TO
+                                               WS-RESTART-UPC-SYSTEM
+                           MOVE CKPT-UNIT-TYPE     TO
+                                               WS-RESTART-UNIT-TYPE
+                           MOVE CKPT-READ-CT       TO WS-READ-CT
+                           MOVE CKPT-UPDATE-CT     TO WS-UPDATE-CT
+                           MOVE CKPT-REJECT-CT     TO WS-REJECT-CT
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      ******************************************************************
+      * ON A RESTART RUN, SKIP INFILE RECORDS UNTIL THE FULL TABLE-X   *
+      * KEY MATCHES THE CHECKPOINTED ONE.  IF EOF IS REACHED WITHOUT   *
+      * A MATCH (STALE CHECKPOINT OR EDITED INPUT), 0010-MAIN-PARA     *
+      * FAILS THE JOB INSTEAD OF SILENTLY REPORTING RESTORED, STALE    *
+      * COUNTS AS IF EVERYTHING HAD BEEN PROCESSED.                    *
+      ******************************************************************
+       0040-PROCESS-RECORD.
+           IF WS-RESTART-RUN
+               IF IF-ROG          = WS-RESTART-ROG
+                  AND IF-CORP-ITEM-CD = WS-RESTART-CORP-ITEM-CD
+                  AND IF-UPC-MANUF   = WS-RESTART-UPC-MANUF
+                  AND IF-UPC-SALES   = WS-RESTART-UPC-SALES
+                  AND IF-UPC-COUNTRY = WS-RESTART-UPC-COUNTRY
+                  AND IF-UPC-SYSTEM  = WS-RESTART-UPC-SYSTEM
+                  AND IF-UNIT-TYPE   = WS-RESTART-UNIT-TYPE
+                   SET WS-NORMAL-START TO TRUE
+               END-IF
+           ELSE
+               PERFORM 0050-PROCESS-ITEM
+           END-IF.
+
+      ******************************************************************
+      * EOF WAS REACHED WHILE STILL LOOKING FOR THE CHECKPOINTED KEY,  *
+      * SO EVERY RECORD WAS SKIPPED AND NOTHING WAS PROCESSED THIS     *
+      * RUN.  FAIL THE JOB WITH A NONZERO RETURN CODE RATHER THAN LET  *
+      * IT REPORT THE RESTORED (STALE) COUNTS AS A NORMAL COMPLETION.  *
+      ******************************************************************
+       0060-RESTART-KEY-NOT-FOUND.
+           DISPLAY "TESTDB2 - RESTART KEY NOT FOUND IN INFILE - ABEND"
+           DISPLAY "RESTART KEY ROG/CORP-ITEM-CD/UPC-MANUF/UPC-SALES/"
+           DISPLAY "UPC-COUNTRY/UPC-SYSTEM/UNIT-TYPE= "
+                   WS-RESTART-KEY
+           MOVE 16 TO RETURN-CODE.
+
+       0050-PROCESS-ITEM.
+           ADD 1 TO WS-READ-CT
+           MOVE IF-ROG                 TO X-ROG
+           MOVE IF-CORP-ITEM-CD        TO X-CORP-ITEM-CD
+           MOVE IF-UPC-MANUF           TO X-UPC-MANUF
+           MOVE IF-UPC-SALES           TO X-UPC-SALES
+           MOVE IF-UPC-COUNTRY         TO X-UPC-COUNTRY
+           MOVE IF-UPC-SYSTEM          TO X-UPC-SYSTEM
+           MOVE IF-UNIT-TYPE           TO X-UNIT-TYPE
+           MOVE IF-PRIMARY-UPC-SW      TO X-PRIMARY-UPC-SW
+           MOVE IF-PACK-RETAIL         TO X-PACK-RETAIL
+           MOVE IF-LABEL-SIZE          TO X-LABEL-SIZE
+           MOVE IF-LABEL-NUMBERS       TO X-LABEL-NUMBERS
+           MOVE IF-PRT-SIGN-IND        TO X-PRT-SIGN-IND
+           MOVE IF-ITEM-SELECTION      TO X-ITEM-SELECTION
+           MOVE IF-RING                TO X-RING
+
+           PERFORM 0000-INITIALIZE-PARA
+           PERFORM 1000-INITIALIZE-PARA
+           PERFORM 2000-INITIALIZE-PARA
+           PERFORM 3000-EDIT-PARA
+
+           IF WS-EDIT-OK
+               PERFORM 4000-INSERT-TABLE
+           ELSE
+               ADD 1 TO WS-REJECT-CT
+               PERFORM 3900-WRITE-SUSPENSE
+           END-IF
+
+           PERFORM 5000-CHECKPOINT-PARA.
+
+      ******************************************************************
+      * RETAIL SECTION / CURRENT RING LOOKUP.                          *
+      * LOOPS OVER EVERY UPC_COUNTRY/UPC_SYSTEM COMBINATION WE CARRY   *
+      * (DOMESTIC UPC-A FIRST) INSTEAD OF ONLY 0/4, SO CANADIAN AND    *
+      * EAN-13 ITEMS ARE NO LONGER SILENTLY EXCLUDED.                  *
+      ******************************************************************
        0000-INITIALIZE-PARA.
+           MOVE 'N' TO WS-ITEM-FOUND-SW
+           PERFORM 0005-BUILD-CTRY-SYS-TABLE
 
+           PERFORM VARYING WS-CTRY-SYS-IX FROM 1 BY 1
+                   UNTIL WS-CTRY-SYS-IX > WS-CTRY-SYS-MAX
+                      OR WS-ITEM-FOUND
 
-        EXEC SQL
-            SELECT   RETAIL_SECT,
-                     RING
-            INTO    :X-RETAIL-SECT,
-                    :X-RING-TYPE
-            FROM     TBX  X
-            WHERE    X.ROG            = :X-ROG
-               AND   X.CORP_ITEM_CD   = :X-CORP-ITEM-CD
-               AND   X.UPC_COUNTRY    = 0
-               AND   X.UPC_SYSTEM     = 4
-            ORDER BY PRIMARY_UPC_SW DESC
-            FETCH FIRST ROW ONLY
-            QUERYNO 3676
+               MOVE WS-TBL-UPC-COUNTRY (WS-CTRY-SYS-IX)
+                                         TO WS-LKP-UPC-COUNTRY
+               MOVE WS-TBL-UPC-SYSTEM  (WS-CTRY-SYS-IX)
+                                         TO WS-LKP-UPC-SYSTEM
 
-        END-EXEC.
+               EXEC SQL
+                   SELECT   RETAIL_SECT,
+                            RING
+                   INTO    :X-RETAIL-SECT,
+                           :X-RING-TYPE
+                   FROM     TBX  X
+                   WHERE    X.ROG            = :X-ROG
+                      AND   X.CORP_ITEM_CD   = :X-CORP-ITEM-CD
+                      AND   X.UPC_COUNTRY    = :WS-LKP-UPC-COUNTRY
+                      AND   X.UPC_SYSTEM     = :WS-LKP-UPC-SYSTEM
+                   ORDER BY PRIMARY_UPC_SW DESC
+                   FETCH FIRST ROW ONLY
+                   QUERYNO 3676
+               END-EXEC
+
+               IF SQLCODE = 0
+                   SET WS-ITEM-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * BUILDS WS-CTRY-SYS-TABLE FROM CTRY_SYS_CURSOR -- EVERY         *
+      * UPC_COUNTRY/UPC_SYSTEM COMBINATION THIS ROG/ITEM ACTUALLY HAS  *
+      * A ROW FOR IN X -- AND MOVES DOMESTIC UPC-A (000/4) TO THE      *
+      * FRONT OF THE LIST WHEN PRESENT.  SEE THE WS-CTRY-SYS-TABLE     *
+      * COMMENT IN WORKING-STORAGE FOR WHY THIS IS QUERY-DRIVEN        *
+      * INSTEAD OF A HARDCODED LIST OF GUESSED COUNTRY/SYSTEM CODES.   *
+      ******************************************************************
+       0005-BUILD-CTRY-SYS-TABLE.
+           MOVE ZERO TO WS-CTRY-SYS-MAX
+           MOVE 'N'  TO WS-CTRY-SYS-EOF-SW
+
+           EXEC SQL
+               OPEN CTRY_SYS_CURSOR
+           END-EXEC
+
+           PERFORM UNTIL WS-CTRY-SYS-EOF
+                       OR WS-CTRY-SYS-MAX = 10
+               EXEC SQL
+                   FETCH CTRY_SYS_CURSOR
+                   INTO  :WS-LKP-UPC-COUNTRY,
+                         :WS-LKP-UPC-SYSTEM
+               END-EXEC
+               IF SQLCODE = 100
+                   SET WS-CTRY-SYS-EOF TO TRUE
+               ELSE
+                   ADD 1 TO WS-CTRY-SYS-MAX
+                   IF WS-LKP-UPC-COUNTRY = ZERO
+                      AND WS-LKP-UPC-SYSTEM = 4
+                       MOVE WS-CTRY-SYS-ENTRY (1)
+                            TO WS-CTRY-SYS-ENTRY (WS-CTRY-SYS-MAX)
+                       MOVE WS-LKP-UPC-COUNTRY
+                            TO WS-TBL-UPC-COUNTRY (1)
+                       MOVE WS-LKP-UPC-SYSTEM
+                            TO WS-TBL-UPC-SYSTEM  (1)
+                   ELSE
+                       MOVE WS-LKP-UPC-COUNTRY
+                            TO WS-TBL-UPC-COUNTRY (WS-CTRY-SYS-MAX)
+                       MOVE WS-LKP-UPC-SYSTEM
+                            TO WS-TBL-UPC-SYSTEM  (WS-CTRY-SYS-MAX)
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CTRY_SYS_CURSOR
+           END-EXEC.
 
        1000-INITIALIZE-PARA.
        EXEC SQL
@@ -43,21 +425,133 @@
 
            END-EXEC.
 
+      ******************************************************************
+      * FIND EVERY ACTIVE STORE/SCAN COUPON ADJUSTMENT STACKED FOR     *
+      * THIS ROG/ITEM INSTEAD OF ONLY THE FIRST ONE.  LOOPS THE CURSOR *
+      * TO SQLCODE = 100 (NOT FOUND) RATHER THAN FETCHING ONCE.        *
+      * SSCOUPON CARRIES NO CONFIRMED PER-ROW ADJUSTMENT AMOUNT COLUMN *
+      * (BASELINE ONLY EVER SELECTED ROG/CPN_ADJ_IND, AND THERE IS NO  *
+      * DDL IN THIS REPO TO CHECK A CANDIDATE COLUMN NAME AGAINST), SO *
+      * THIS PARAGRAPH DOES NOT GUESS AT THE MATH -- IT FLAGS THE ITEM *
+      * VIA WS-CPN-ADJ-FOUND SO 3000-EDIT-PARA CAN ROUTE IT TO         *
+      * SUSPENSE FOR A PRICING ANALYST TO APPLY THE COUPON BY HAND     *
+      * RATHER THAN RISK POSTING A WRONG RING.  ONCE THE REAL AMOUNT   *
+      * COLUMN IS CONFIRMED WITH THE DBA, THIS PARAGRAPH IS WHERE THE  *
+      * NET-INTO-X-RING LOGIC BELONGS.                                 *
+      ******************************************************************
        2000-INITIALIZE-PARA.
-       EXEC SQL
-            FETCH    COPYUPC_SSCOUPON
-            INTO    :CPN_ROG,
-                    :CPN_CPN_ADJ_IND
+           MOVE 'N' TO WS-CPN-ADJ-FOUND-SW
+           SET WS-CPN-NOT-EOF TO TRUE
+
+           EXEC SQL
+               OPEN COPYUPC_SSCOUPON
+           END-EXEC
+
+           PERFORM UNTIL WS-CPN-EOF
+               EXEC SQL
+                   FETCH    COPYUPC_SSCOUPON
+                   INTO    :CPN-ROG,
+                           :CPN-CPN-ADJ-IND
+               END-EXEC
 
-            END-EXEC.
+               IF SQLCODE = 100
+                   SET WS-CPN-EOF TO TRUE
+               ELSE
+                   PERFORM 2100-APPLY-COUPON-ADJ
+               END-IF
+           END-PERFORM
 
+           EXEC SQL
+               CLOSE COPYUPC_SSCOUPON
+           END-EXEC.
 
+      ******************************************************************
+      * COUNT ONE ACTIVE CURSOR ROW AND FLAG THE ITEM AS COUPON-       *
+      * BEARING.  EVERY ACTIVE ROW THE CURSOR RETURNS IS COUNTED -- NO *
+      * CAP -- SINCE A SILENTLY DROPPED COUPON IS THE EXACT BUG        *
+      * REQUEST 000 WAS FILED TO FIX.                                  *
+      ******************************************************************
+       2100-APPLY-COUPON-ADJ.
+           SET WS-CPN-ADJ-FOUND TO TRUE
+           ADD 1 TO WS-COUPON-APPLIED-CT.
+
+      ******************************************************************
+      * EDIT/VALIDATION - REJECTS BAD PRICING BEFORE IT HITS TABLE X.  *
+      * FAILING RECORDS ARE ROUTED TO THE SUSPENSE FILE INSTEAD OF     *
+      * BEING APPLIED BY 4000-INSERT-TABLE.  REQUEST 003 ALSO ASKED    *
+      * FOR RING/PACK_RETAIL TO BE REJECTED WHEN "INCONSISTENT WITH    *
+      * RETAIL_SECT" -- THIS REPO HAS NO RETAIL-SECTION MASTER OR      *
+      * PRICE-RANGE-BY-SECT REFERENCE TABLE TO CHECK A RING/SECT PAIR  *
+      * AGAINST, SO THAT CROSS-CHECK IS NOT IMPLEMENTED HERE.  NO-SECT *
+      * BELOW COVERS THE ONE RETAIL_SECT CONDITION THIS PROGRAM CAN    *
+      * ACTUALLY VERIFY ON ITS OWN: THAT A RETAIL_SECT WAS FOUND AT    *
+      * ALL.  ONCE A RETAIL-SECT REFERENCE TABLE EXISTS, THIS IS WHERE *
+      * THE RING/PACK_RETAIL-VS-SECT CONSISTENCY CHECK BELONGS.        *
+      ******************************************************************
+       3000-EDIT-PARA.
+           SET WS-EDIT-OK TO TRUE
+           MOVE SPACES TO WS-EDIT-REASON
+
+           IF X-RING NOT > ZERO
+               SET WS-EDIT-FAILED TO TRUE
+               MOVE 'BAD-RING'  TO WS-EDIT-REASON
+           END-IF
+
+           IF WS-EDIT-OK
+              AND X-PACK-RETAIL NOT > ZERO
+               SET WS-EDIT-FAILED TO TRUE
+               MOVE 'BAD-PACK'  TO WS-EDIT-REASON
+           END-IF
+
+           IF WS-EDIT-OK
+              AND (NOT WS-ITEM-FOUND OR X-RETAIL-SECT = SPACES)
+               SET WS-EDIT-FAILED TO TRUE
+               MOVE 'NO-SECT'   TO WS-EDIT-REASON
+           END-IF
+
+           IF WS-EDIT-OK
+              AND WS-CPN-ADJ-FOUND
+               SET WS-EDIT-FAILED TO TRUE
+               MOVE 'CPN-ADJ'   TO WS-EDIT-REASON
+           END-IF
+
+           IF WS-EDIT-OK
+              AND X-PRT-SIGN-IND NOT = 'Y' AND NOT = 'N'
+               SET WS-EDIT-FAILED TO TRUE
+               MOVE 'BAD-SIGN'  TO WS-EDIT-REASON
+           END-IF
+
+           IF WS-EDIT-OK
+              AND X-LABEL-SIZE = SPACES
+               SET WS-EDIT-FAILED TO TRUE
+               MOVE 'BAD-LBLSZ' TO WS-EDIT-REASON
+           END-IF
+
+           IF WS-EDIT-OK
+              AND X-LABEL-NUMBERS = SPACES
+               SET WS-EDIT-FAILED TO TRUE
+               MOVE 'BAD-LBLNO' TO WS-EDIT-REASON
+           END-IF
+
+           IF WS-EDIT-OK
+              AND X-ITEM-SELECTION = SPACES
+               SET WS-EDIT-FAILED TO TRUE
+               MOVE 'BAD-ISEL'  TO WS-EDIT-REASON
+           END-IF.
+
+       3900-WRITE-SUSPENSE.
+           MOVE SPACES TO SUSPENSE-RECORD
+           MOVE INFILE-RECORD       TO SUSP-INFILE-IMAGE
+           MOVE WS-EDIT-REASON      TO SUSP-REASON-CD
+           WRITE SUSPENSE-RECORD.
 
       ******************************************************************
       * TABLE INSERT                                                   *
       ******************************************************************
        4000-INSERT-TABLE.
 
+           PERFORM 4500-AUDIT-HISTORY
+
        EXEC SQL
         UPDATE   X
             SET
@@ -79,11 +573,185 @@
 
        END-EXEC.
 
+           IF SQLCODE = 0
+               ADD 1 TO WS-UPDATE-CT
+               PERFORM 4600-AUDIT-INSERT-HISTORY
+               PERFORM 4700-POS-INTERFACE-PARA
+           ELSE
+               ADD 1 TO WS-REJECT-CT
+               MOVE 'UPD-FAIL' TO WS-EDIT-REASON
+               PERFORM 3900-WRITE-SUSPENSE
+           END-IF.
+
+      ******************************************************************
+      * AUDIT TRAIL (BEFORE-IMAGE) - CAPTURES THE OLD RING/PACK_RETAIL *
+      * AHEAD OF THE UPDATE, SINCE THAT IS THE LAST CHANCE TO SEE THE  *
+      * PRE-CHANGE VALUES.  THE X_HIST INSERT ITSELF HAPPENS IN        *
+      * 4600-AUDIT-INSERT-HISTORY, ONLY AFTER THE UPDATE'S SQLCODE=0   *
+      * CONFIRMS THE CHANGE ACTUALLY TOOK, SO A FAILED UPDATE (ROW NOT *
+      * FOUND, LOCK TIMEOUT, CONSTRAINT VIOLATION) NEVER LEAVES BEHIND *
+      * AN AUDIT ROW FOR A CHANGE THAT NEVER HAPPENED.                 *
+      ******************************************************************
+       4500-AUDIT-HISTORY.
+           MOVE ZERO TO AUD-OLD-RING
+           MOVE ZERO TO AUD-OLD-PACK-RETAIL
+
+           EXEC SQL
+               SELECT   RING,
+                        PACK_RETAIL
+               INTO    :AUD-OLD-RING,
+                       :AUD-OLD-PACK-RETAIL
+               FROM     X
+               WHERE    ROG            = :X-ROG
+                  AND   CORP_ITEM_CD   = :X-CORP-ITEM-CD
+                  AND   UPC_MANUF      = :X-UPC-MANUF
+                  AND   UPC_SALES      = :X-UPC-SALES
+                  AND   UPC_COUNTRY    = :X-UPC-COUNTRY
+                  AND   UPC_SYSTEM     = :X-UPC-SYSTEM
+                  AND   UNIT_TYPE      = :X-UNIT-TYPE
+               FETCH FIRST ROW ONLY
+           END-EXEC
+
+           IF AUD-OLD-RING NOT = X-RING
+              OR AUD-OLD-PACK-RETAIL NOT = X-PACK-RETAIL
+               SET WS-PRICE-CHANGED TO TRUE
+           ELSE
+               MOVE 'N' TO WS-PRICE-CHANGED-SW
+           END-IF
+
+           MOVE X-ROG              TO AUD-ROG
+           MOVE X-CORP-ITEM-CD     TO AUD-CORP-ITEM-CD
+           MOVE X-UPC-MANUF        TO AUD-UPC-MANUF
+           MOVE X-UPC-SALES        TO AUD-UPC-SALES
+           MOVE X-UPC-COUNTRY      TO AUD-UPC-COUNTRY
+           MOVE X-UPC-SYSTEM       TO AUD-UPC-SYSTEM
+           MOVE X-UNIT-TYPE        TO AUD-UNIT-TYPE
+           MOVE X-RING             TO AUD-NEW-RING
+           MOVE X-PACK-RETAIL      TO AUD-NEW-PACK-RETAIL
+           MOVE WS-JOB-ID          TO AUD-JOB-ID
+           MOVE WS-USER-ID         TO AUD-USER-ID.
+
+      ******************************************************************
+      * AUDIT TRAIL (AFTER-IMAGE) - ONLY REACHED FROM 4000-INSERT-TABLE *
+      * WHEN THE UPDATE'S SQLCODE = 0, SO X_HIST NEVER RECORDS A       *
+      * CHANGE THAT DID NOT ACTUALLY COMMIT.                           *
+      ******************************************************************
+       4600-AUDIT-INSERT-HISTORY.
+           EXEC SQL
+               SET :AUD-CHANGE-TIMESTAMP = CURRENT TIMESTAMP
+           END-EXEC
+
+           EXEC SQL
+               INSERT INTO X_HIST
+                     ( ROG, CORP_ITEM_CD, UPC_MANUF, UPC_SALES,
+                       UPC_COUNTRY, UPC_SYSTEM, UNIT_TYPE,
+                       OLD_RING, NEW_RING,
+                       OLD_PACK_RETAIL, NEW_PACK_RETAIL,
+                       CHANGE_TIMESTAMP, JOB_ID, USER_ID )
+               VALUES ( :AUD-ROG, :AUD-CORP-ITEM-CD, :AUD-UPC-MANUF,
+                        :AUD-UPC-SALES, :AUD-UPC-COUNTRY,
+                        :AUD-UPC-SYSTEM, :AUD-UNIT-TYPE,
+                        :AUD-OLD-RING, :AUD-NEW-RING,
+                        :AUD-OLD-PACK-RETAIL, :AUD-NEW-PACK-RETAIL,
+                        :AUD-CHANGE-TIMESTAMP, :AUD-JOB-ID,
+                        :AUD-USER-ID )
+           END-EXEC.
+
+      ******************************************************************
+      * OUTBOUND POS/E-COMMERCE PRICE-CHANGE INTERFACE.  WRITTEN RIGHT *
+      * AFTER 4000-INSERT-TABLE COMMITS A CHANGE TO RING OR            *
+      * PACK_RETAIL (WS-PRICE-CHANGED IS SET BY EITHER IN 4500-AUDIT-  *
+      * HISTORY) SO DOWNSTREAM PRICING PICKS UP ANY PRICE-AFFECTING    *
+      * CHANGE SAME-DAY INSTEAD OF ON THE NIGHTLY REFRESH.             *
+      ******************************************************************
+       4700-POS-INTERFACE-PARA.
+           IF WS-PRICE-CHANGED
+               MOVE SPACES              TO POSI-RECORD
+               MOVE X-ROG               TO POSI-ROG
+               MOVE X-CORP-ITEM-CD      TO POSI-CORP-ITEM-CD
+               MOVE AUD-OLD-RING        TO POSI-OLD-RING
+               MOVE X-RING              TO POSI-NEW-RING
+               MOVE AUD-OLD-PACK-RETAIL TO POSI-OLD-PACK-RETAIL
+               MOVE X-PACK-RETAIL       TO POSI-NEW-PACK-RETAIL
+               MOVE AUD-CHANGE-TIMESTAMP TO POSI-EFF-TIMESTAMP
+               WRITE POSI-RECORD
+           END-IF.
+
+      ******************************************************************
+      * CHECKPOINT - WRITTEN EVERY WS-CKPT-INTERVAL ITEMS SO AN       *
+      * ABENDED RUN CAN RESTART FROM THE LAST CHECKPOINT RATHER THAN  *
+      * REPROCESSING THE WHOLE FILE.  THE DB2 COMMIT RIGHT AFTER THE  *
+      * WRITE IS WHAT MAKES THAT SAFE: A CHECKPOINT RECORD AND A UNIT *
+      * OF WORK BOUNDARY ARE THE SAME OPERATION HERE, SO EVERY UPDATE *
+      * AND X_HIST INSERT MADE SINCE THE PRIOR CHECKPOINT IS HARDENED *
+      * BEFORE THIS CHECKPOINT BECOMES A VALID RESTART POINT.  ON A   *
+      * RESTART, 0030-CHECK-RESTART SKIPS INFILE UP TO AND INCLUDING  *
+      * THE CHECKPOINTED FULL KEY BECAUSE THAT ROW'S UPDATE WAS PART  *
+      * OF THE COMMITTED UNIT OF WORK -- ONLY WORK DONE AFTER THE     *
+      * LAST COMMIT (AND THEREFORE ROLLED BACK BY DB2) GETS           *
+      * REPROCESSED.  THE FIRST WRITE ALSO OPENS CHECKPOINT-FILE FOR  *
+      * OUTPUT (SEE WS-CKPT-FILE-OPEN) -- THE OPEN IS DEFERRED THIS   *
+      * FAR SO THE PRIOR RUN'S CHECKPOINT ISN'T TRUNCATED UNTIL THIS  *
+      * RUN ACTUALLY HAS A NEW ONE TO REPLACE IT WITH.                *
+      ******************************************************************
+       5000-CHECKPOINT-PARA.
+           ADD 1 TO WS-CKPT-SINCE-LAST
+           IF WS-CKPT-SINCE-LAST >= WS-CKPT-INTERVAL
+               IF NOT WS-CKPT-FILE-OPEN
+                   OPEN OUTPUT CHECKPOINT-FILE
+                   SET WS-CKPT-FILE-OPEN TO TRUE
+               END-IF
+               MOVE X-ROG             TO CKPT-ROG
+               MOVE X-CORP-ITEM-CD    TO CKPT-CORP-ITEM-CD
+               MOVE X-UPC-MANUF       TO CKPT-UPC-MANUF
+               MOVE X-UPC-SALES       TO CKPT-UPC-SALES
+               MOVE X-UPC-COUNTRY     TO CKPT-UPC-COUNTRY
+               MOVE X-UPC-SYSTEM      TO CKPT-UPC-SYSTEM
+               MOVE X-UNIT-TYPE       TO CKPT-UNIT-TYPE
+               MOVE WS-READ-CT        TO CKPT-READ-CT
+               MOVE WS-UPDATE-CT      TO CKPT-UPDATE-CT
+               MOVE WS-REJECT-CT      TO CKPT-REJECT-CT
+               WRITE CHECKPOINT-RECORD
+               EXEC SQL
+                   COMMIT
+               END-EXEC
+               MOVE ZERO TO WS-CKPT-SINCE-LAST
+           END-IF.
+
+      ******************************************************************
+      * END-OF-JOB CONTROL TOTALS.  COMMIT FIRST SO ANY UPDATES MADE   *
+      * SINCE THE LAST CHECKPOINT INTERVAL ARE HARDENED BEFORE THE JOB *
+      * ENDS NORMALLY, THE SAME WAY 5000-CHECKPOINT-PARA HARDENS WORK  *
+      * DONE SINCE THE PRIOR CHECKPOINT.                               *
+      ******************************************************************
        6000-FINAL-COUNT.
-        CLOSE INFILE
-              OUT.
-        DISPLAY "-----------------------------------------------------".
+           EXEC SQL
+               COMMIT
+           END-EXEC
+
+           MOVE 'RECORDS READ'         TO WS-RPT-LABEL
+           MOVE WS-READ-CT             TO WS-RPT-VALUE
+           WRITE CONTROL-RPT-RECORD FROM WS-DETAIL-LINE
+
+           MOVE 'ROWS UPDATED'         TO WS-RPT-LABEL
+           MOVE WS-UPDATE-CT           TO WS-RPT-VALUE
+           WRITE CONTROL-RPT-RECORD FROM WS-DETAIL-LINE
 
+           MOVE 'ROWS REJECTED'        TO WS-RPT-LABEL
+           MOVE WS-REJECT-CT           TO WS-RPT-VALUE
+           WRITE CONTROL-RPT-RECORD FROM WS-DETAIL-LINE
 
+           CLOSE INFILE
+                 SUSPENSE-FILE
+                 POS-INTRFC-FILE
+                 CONTROL-RPT
 
+           IF WS-CKPT-FILE-OPEN
+               CLOSE CHECKPOINT-FILE
+           END-IF.
 
+           DISPLAY "------------------------------------------------".
+           DISPLAY "RECORDS READ    : " WS-READ-CT.
+           DISPLAY "ROWS UPDATED    : " WS-UPDATE-CT.
+           DISPLAY "ROWS REJECTED   : " WS-REJECT-CT.
+           DISPLAY "------------------------------------------------".
