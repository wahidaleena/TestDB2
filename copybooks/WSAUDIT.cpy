@@ -0,0 +1,19 @@
+      ******************************************************************
+      * WSAUDIT - HOST VARIABLES FOR X_HIST (RING/PACK_RETAIL AUDIT)  *
+      * POPULATED BY 4500-AUDIT-HISTORY BEFORE EACH UPDATE TO TABLE X *
+      ******************************************************************
+       01  WS-AUDIT-HOST-FIELDS.
+           05  AUD-ROG                 PIC X(03).
+           05  AUD-CORP-ITEM-CD        PIC 9(09).
+           05  AUD-UPC-MANUF           PIC 9(06).
+           05  AUD-UPC-SALES           PIC 9(05).
+           05  AUD-UPC-COUNTRY         PIC 9(03).
+           05  AUD-UPC-SYSTEM          PIC 9(01).
+           05  AUD-UNIT-TYPE           PIC X(01).
+           05  AUD-OLD-RING            PIC S9(5)V99  COMP-3.
+           05  AUD-NEW-RING            PIC S9(5)V99  COMP-3.
+           05  AUD-OLD-PACK-RETAIL     PIC S9(5)V99  COMP-3.
+           05  AUD-NEW-PACK-RETAIL     PIC S9(5)V99  COMP-3.
+           05  AUD-CHANGE-TIMESTAMP    PIC X(26).
+           05  AUD-JOB-ID              PIC X(08).
+           05  AUD-USER-ID             PIC X(08).
