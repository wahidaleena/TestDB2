@@ -0,0 +1,13 @@
+      ******************************************************************
+      * WSCPN - HOST VARIABLES FOR THE COPYUPC_SSCOUPON CURSOR        *
+      ******************************************************************
+       01  WS-CPN-HOST-FIELDS.
+           05  CPN-ROG                 PIC X(03).
+           05  CPN-CPN-ADJ-IND         PIC X(01).
+
+       01  WS-CPN-SWITCHES.
+           05  WS-CPN-EOF-SW           PIC X VALUE 'N'.
+               88  WS-CPN-EOF              VALUE 'Y'.
+               88  WS-CPN-NOT-EOF           VALUE 'N'.
+           05  WS-CPN-ADJ-FOUND-SW     PIC X VALUE 'N'.
+               88  WS-CPN-ADJ-FOUND        VALUE 'Y'.
