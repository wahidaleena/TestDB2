@@ -0,0 +1,24 @@
+      ******************************************************************
+      * WSCTL - CONTROL TOTALS / RESTART-CHECKPOINT WORKING STORAGE   *
+      ******************************************************************
+       01  WS-CONTROL-COUNTERS.
+           05  WS-READ-CT              PIC 9(9)  VALUE ZERO.
+           05  WS-UPDATE-CT            PIC 9(9)  VALUE ZERO.
+           05  WS-REJECT-CT            PIC 9(9)  VALUE ZERO.
+
+       01  WS-CHECKPOINT-FIELDS.
+           05  WS-CKPT-INTERVAL        PIC 9(5)  VALUE 01000.
+           05  WS-CKPT-SINCE-LAST      PIC 9(5)  VALUE ZERO.
+           05  WS-RESTART-SW           PIC X     VALUE 'N'.
+               88  WS-RESTART-RUN          VALUE 'Y'.
+               88  WS-NORMAL-START          VALUE 'N'.
+           05  WS-CKPT-FILE-OPEN-SW    PIC X     VALUE 'N'.
+               88  WS-CKPT-FILE-OPEN       VALUE 'Y'.
+           05  WS-RESTART-KEY.
+               10  WS-RESTART-ROG          PIC X(03).
+               10  WS-RESTART-CORP-ITEM-CD PIC 9(09).
+               10  WS-RESTART-UPC-MANUF    PIC 9(06).
+               10  WS-RESTART-UPC-SALES    PIC 9(05).
+               10  WS-RESTART-UPC-COUNTRY  PIC 9(03).
+               10  WS-RESTART-UPC-SYSTEM   PIC 9(01).
+               10  WS-RESTART-UNIT-TYPE    PIC X(01).
