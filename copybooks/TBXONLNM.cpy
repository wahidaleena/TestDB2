@@ -0,0 +1,158 @@
+      ******************************************************************
+      * TBXONLNM - SYMBOLIC MAP FOR THE TBXONLN ONLINE INQUIRY/        *
+      * MAINTENANCE TRANSACTION.  TWO MAPS IN ONE MAPSET: TBXKEY (KEY  *
+      * ENTRY/INQUIRY) AND TBXMNT (MAINTAINABLE FIELDS).  HAND-CODED   *
+      * TO THE STANDARD DFHMSD/BMS SYMBOLIC-MAP LAYOUT SINCE THIS      *
+      * SANDBOX HAS NO BMS ASSEMBLER TO GENERATE IT FROM A MAP SOURCE. *
+      ******************************************************************
+       01  TBXKEYI.
+           05  FILLER                  PIC X(12).
+           05  ROGL                    PIC S9(4) COMP.
+           05  ROGF                    PIC X.
+           05  FILLER REDEFINES ROGF.
+               10  ROGA                PIC X.
+           05  ROGI                    PIC X(03).
+           05  CORPITEML               PIC S9(4) COMP.
+           05  CORPITEMF               PIC X.
+           05  FILLER REDEFINES CORPITEMF.
+               10  CORPITEMA           PIC X.
+           05  CORPITEMI               PIC 9(09).
+           05  UPCMANUL                PIC S9(4) COMP.
+           05  UPCMANUF                PIC X.
+           05  FILLER REDEFINES UPCMANUF.
+               10  UPCMANUA            PIC X.
+           05  UPCMANUI                PIC 9(06).
+           05  UPCSALEL                PIC S9(4) COMP.
+           05  UPCSALEF                PIC X.
+           05  FILLER REDEFINES UPCSALEF.
+               10  UPCSALEA            PIC X.
+           05  UPCSALEI                PIC 9(05).
+           05  UPCCTRYL                PIC S9(4) COMP.
+           05  UPCCTRYF                PIC X.
+           05  FILLER REDEFINES UPCCTRYF.
+               10  UPCCTRYA            PIC X.
+           05  UPCCTRYI                PIC 9(03).
+           05  UPCSYSL                 PIC S9(4) COMP.
+           05  UPCSYSF                 PIC X.
+           05  FILLER REDEFINES UPCSYSF.
+               10  UPCSYSA             PIC X.
+           05  UPCSYSI                 PIC 9(01).
+           05  UNITTYPL                PIC S9(4) COMP.
+           05  UNITTYPF                PIC X.
+           05  FILLER REDEFINES UNITTYPF.
+               10  UNITTYPA            PIC X.
+           05  UNITTYPI                PIC X(01).
+           05  ERRMSGL                 PIC S9(4) COMP.
+           05  ERRMSGF                 PIC X.
+           05  FILLER REDEFINES ERRMSGF.
+               10  ERRMSGA             PIC X.
+           05  ERRMSGI                 PIC X(40).
+
+       01  TBXKEYO REDEFINES TBXKEYI.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(03).
+           05  ROGO                    PIC X(03).
+           05  FILLER                  PIC X(03).
+           05  CORPITEMO               PIC 9(09).
+           05  FILLER                  PIC X(03).
+           05  UPCMANUO                PIC 9(06).
+           05  FILLER                  PIC X(03).
+           05  UPCSALEO                PIC 9(05).
+           05  FILLER                  PIC X(03).
+           05  UPCCTRYO                PIC 9(03).
+           05  FILLER                  PIC X(03).
+           05  UPCSYSO                 PIC 9(01).
+           05  FILLER                  PIC X(03).
+           05  UNITTYPO                PIC X(01).
+           05  FILLER                  PIC X(03).
+           05  ERRMSGO                 PIC X(40).
+
+       01  TBXMNTI.
+           05  FILLER                  PIC X(12).
+           05  ROGML                   PIC S9(4) COMP.
+           05  ROGMF                   PIC X.
+           05  FILLER REDEFINES ROGMF.
+               10  ROGMA               PIC X.
+           05  ROGMI                   PIC X(03).
+           05  CORPITMML               PIC S9(4) COMP.
+           05  CORPITMMF               PIC X.
+           05  FILLER REDEFINES CORPITMMF.
+               10  CORPITMMA           PIC X.
+           05  CORPITMMI               PIC 9(09).
+           05  PRIMSWL                 PIC S9(4) COMP.
+           05  PRIMSWF                 PIC X.
+           05  FILLER REDEFINES PRIMSWF.
+               10  PRIMSWA             PIC X.
+           05  PRIMSWI                 PIC X(01).
+           05  PACKRETL                PIC S9(4) COMP.
+           05  PACKRETF                PIC X.
+           05  FILLER REDEFINES PACKRETF.
+               10  PACKRETA            PIC X.
+           05  PACKRETI                PIC 9(5)V99.
+           05  LBLSIZEL                PIC S9(4) COMP.
+           05  LBLSIZEF                PIC X.
+           05  FILLER REDEFINES LBLSIZEF.
+               10  LBLSIZEA            PIC X.
+           05  LBLSIZEI                PIC X(04).
+           05  LBLNUML                 PIC S9(4) COMP.
+           05  LBLNUMF                 PIC X.
+           05  FILLER REDEFINES LBLNUMF.
+               10  LBLNUMA             PIC X.
+           05  LBLNUMI                 PIC X(10).
+           05  PRTSIGNL                PIC S9(4) COMP.
+           05  PRTSIGNF                PIC X.
+           05  FILLER REDEFINES PRTSIGNF.
+               10  PRTSIGNA            PIC X.
+           05  PRTSIGNI                PIC X(01).
+           05  ITEMSELL                PIC S9(4) COMP.
+           05  ITEMSELF                PIC X.
+           05  FILLER REDEFINES ITEMSELF.
+               10  ITEMSELA            PIC X.
+           05  ITEMSELI                PIC X(02).
+           05  RINGL                   PIC S9(4) COMP.
+           05  RINGF                   PIC X.
+           05  FILLER REDEFINES RINGF.
+               10  RINGA               PIC X.
+           05  RINGI                   PIC 9(5)V99.
+           05  RETSECTML               PIC S9(4) COMP.
+           05  RETSECTMF               PIC X.
+           05  FILLER REDEFINES RETSECTMF.
+               10  RETSECTMA           PIC X.
+           05  RETSECTMI               PIC X(02).
+           05  STATRUPCML              PIC S9(4) COMP.
+           05  STATRUPCMF              PIC X.
+           05  FILLER REDEFINES STATRUPCMF.
+               10  STATRUPCMA          PIC X.
+           05  STATRUPCMI              PIC X(01).
+           05  MNTMSGL                 PIC S9(4) COMP.
+           05  MNTMSGF                 PIC X.
+           05  FILLER REDEFINES MNTMSGF.
+               10  MNTMSGA             PIC X.
+           05  MNTMSGI                 PIC X(40).
+
+       01  TBXMNTO REDEFINES TBXMNTI.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(03).
+           05  ROGMO                   PIC X(03).
+           05  FILLER                  PIC X(03).
+           05  CORPITMO                PIC 9(09).
+           05  FILLER                  PIC X(03).
+           05  PRIMSWO                 PIC X(01).
+           05  FILLER                  PIC X(03).
+           05  PACKRETO                PIC 9(5)V99.
+           05  FILLER                  PIC X(03).
+           05  LBLSIZEO                PIC X(04).
+           05  FILLER                  PIC X(03).
+           05  LBLNUMO                 PIC X(10).
+           05  FILLER                  PIC X(03).
+           05  PRTSIGNO                PIC X(01).
+           05  FILLER                  PIC X(03).
+           05  ITEMSELO                PIC X(02).
+           05  FILLER                  PIC X(03).
+           05  RINGO                   PIC 9(5)V99.
+           05  FILLER                  PIC X(03).
+           05  RETSECTMO               PIC X(02).
+           05  FILLER                  PIC X(03).
+           05  STATRUPCMO              PIC X(01).
+           05  FILLER                  PIC X(03).
+           05  MNTMSGO                 PIC X(40).
