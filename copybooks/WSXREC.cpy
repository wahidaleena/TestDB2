@@ -0,0 +1,23 @@
+      ******************************************************************
+      * WSXREC - HOST VARIABLES FOR TABLE X (RETAIL UPC/RING MASTER)  *
+      * SHARED BY TESTDB2 AND THE TABLE-X REPORT/EXTRACT PROGRAMS.    *
+      ******************************************************************
+       01  WS-X-HOST-FIELDS.
+           05  X-ROG                   PIC X(03).
+           05  X-CORP-ITEM-CD          PIC 9(09).
+           05  X-UPC-MANUF             PIC 9(06).
+           05  X-UPC-SALES             PIC 9(05).
+           05  X-UPC-COUNTRY           PIC 9(03).
+           05  X-UPC-SYSTEM            PIC 9(01).
+           05  X-UNIT-TYPE             PIC X(01).
+           05  X-PRIMARY-UPC-SW        PIC X(01).
+           05  X-PACK-RETAIL           PIC S9(5)V99  COMP-3.
+           05  X-LABEL-SIZE            PIC X(04).
+           05  X-LABEL-NUMBERS         PIC X(10).
+           05  X-PRT-SIGN-IND          PIC X(01).
+           05  X-ITEM-SELECTION        PIC X(02).
+           05  X-RING                  PIC S9(5)V99  COMP-3.
+           05  X-RETAIL-SECT           PIC X(02).
+           05  X-RING-TYPE             PIC S9(5)V99  COMP-3.
+           05  X-STATUS-RUPC           PIC X(01).
+           05  X-LAST-UPDATE-DT        PIC X(10).
