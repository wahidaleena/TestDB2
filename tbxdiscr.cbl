@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TBXDISCR.
+      *SECURITY.      OPERACTION, REVISION, AND DISTRIBUTION
+      *            OF THIS PROGRAM BY WRITTEN AUTHORIZATION
+      *            OF THE ABOVE INSTALLACTION ONLY.
+      *DATE-WRITTEN.  08/08/26.
+      *DATE-COMPLETED.
+      **************************CC109**********************************
+      * DISCONTINUED/DELETED RETAIL UPC CLEANUP REPORT.                *
+      * 1000-INITIALIZE-PARA IN TESTDB2 EXCLUDES STATUS_RUPC = 'D'/'X' *
+      * ROWS FROM THE LIVE LOOKUP, WHICH MEANS NOBODY EVER SEES THOSE  *
+      * ROWS AGAIN ONCE THEY ARE MARKED DISCONTINUED OR DELETED. THIS  *
+      * STANDALONE REPORT LISTS THEM BY ROG/CORP_ITEM_CD SO MERCHAN-   *
+      * DISING CAN PERIODICALLY PURGE OR REACTIVATE THEM.              *
+      **************************CC109**********************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DISCRPT          ASSIGN TO DISCRPT
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-DISCRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  DISCRPT
+           RECORD CONTAINS 133 CHARACTERS.
+       01  DISCRPT-RECORD             PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       COPY WSXREC.
+
+       01  WS-FILE-STATUSES.
+           05  WS-DISCRPT-STATUS       PIC X(02) VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X     VALUE 'N'.
+               88  WS-EOF                  VALUE 'Y'.
+
+       01  WS-CONTROL-COUNTERS.
+           05  WS-READ-CT              PIC 9(9)  VALUE ZERO.
+
+       01  WS-RPT-LINES.
+           05  WS-HDG-LINE-1.
+               10  FILLER              PIC X(05) VALUE SPACES.
+               10  FILLER              PIC X(40) VALUE
+                   'DISCONTINUED/DELETED RETAIL UPC REPORT'.
+           05  WS-HDG-LINE-2.
+               10  FILLER              PIC X(05) VALUE SPACES.
+               10  FILLER              PIC X(08) VALUE 'ROG'.
+               10  FILLER              PIC X(15) VALUE 'CORP-ITEM-CD'.
+               10  FILLER              PIC X(15) VALUE 'UPC-MANUF'.
+               10  FILLER              PIC X(12) VALUE 'UPC-SALES'.
+               10  FILLER              PIC X(10) VALUE 'STATUS'.
+               10  FILLER              PIC X(12) VALUE 'LAST-UPDATE'.
+           05  WS-DETAIL-LINE.
+               10  FILLER              PIC X(05) VALUE SPACES.
+               10  WS-D-ROG            PIC X(08).
+               10  WS-D-CORP-ITEM-CD   PIC 9(09)B.
+               10  FILLER              PIC X(06) VALUE SPACES.
+               10  WS-D-UPC-MANUF      PIC 9(06)B.
+               10  FILLER              PIC X(09) VALUE SPACES.
+               10  WS-D-UPC-SALES      PIC 9(05)B.
+               10  FILLER              PIC X(07) VALUE SPACES.
+               10  WS-D-STATUS         PIC X(01).
+               10  FILLER              PIC X(09) VALUE SPACES.
+               10  WS-D-LAST-UPDATE    PIC X(10).
+
+      ******************************************************************
+      * CURSOR OVER EVERY X ROW CURRENTLY MARKED DISCONTINUED ('D') OR *
+      * DELETED ('X'), ORDERED BY ROG/CORP_ITEM_CD FOR A READABLE      *
+      * REPORT.                                                        *
+      ******************************************************************
+       EXEC SQL
+           DECLARE DISCR_UPC CURSOR FOR
+           SELECT   ROG,
+                    CORP_ITEM_CD,
+                    UPC_MANUF,
+                    UPC_SALES,
+                    STATUS_RUPC,
+                    LAST_UPDATE_DT
+           FROM     X
+           WHERE    STATUS_RUPC = 'D'
+              OR    STATUS_RUPC = 'X'
+           ORDER BY ROG, CORP_ITEM_CD
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       0010-MAIN-PARA.
+           PERFORM 0020-OPEN-FILES
+           PERFORM 0030-WRITE-HEADINGS
+
+           EXEC SQL
+               OPEN DISCR_UPC
+           END-EXEC
+
+           PERFORM UNTIL WS-EOF
+               EXEC SQL
+                   FETCH DISCR_UPC
+                   INTO  :X-ROG,
+                         :X-CORP-ITEM-CD,
+                         :X-UPC-MANUF,
+                         :X-UPC-SALES,
+                         :X-STATUS-RUPC,
+                         :X-LAST-UPDATE-DT
+               END-EXEC
+               IF SQLCODE = 100
+                   SET WS-EOF TO TRUE
+               ELSE
+                   PERFORM 0040-WRITE-DETAIL
+               END-IF
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE DISCR_UPC
+           END-EXEC
+
+           PERFORM 6000-FINAL-COUNT
+           STOP RUN.
+
+       0020-OPEN-FILES.
+           OPEN OUTPUT DISCRPT.
+
+       0030-WRITE-HEADINGS.
+           MOVE SPACES TO DISCRPT-RECORD
+           WRITE DISCRPT-RECORD FROM WS-HDG-LINE-1
+           MOVE SPACES TO DISCRPT-RECORD
+           WRITE DISCRPT-RECORD FROM WS-HDG-LINE-2.
+
+       0040-WRITE-DETAIL.
+           ADD 1 TO WS-READ-CT
+           MOVE X-ROG                  TO WS-D-ROG
+           MOVE X-CORP-ITEM-CD         TO WS-D-CORP-ITEM-CD
+           MOVE X-UPC-MANUF            TO WS-D-UPC-MANUF
+           MOVE X-UPC-SALES            TO WS-D-UPC-SALES
+           MOVE X-STATUS-RUPC          TO WS-D-STATUS
+           MOVE X-LAST-UPDATE-DT       TO WS-D-LAST-UPDATE
+           MOVE SPACES TO DISCRPT-RECORD
+           WRITE DISCRPT-RECORD FROM WS-DETAIL-LINE.
+
+       6000-FINAL-COUNT.
+           CLOSE DISCRPT.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "DISCONTINUED/DELETED UPC ROWS LISTED: " WS-READ-CT.
+           DISPLAY "------------------------------------------------".
