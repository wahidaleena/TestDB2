@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TBXLABEL.
+      *SECURITY.      OPERACTION, REVISION, AND DISTRIBUTION
+      *            OF THIS PROGRAM BY WRITTEN AUTHORIZATION
+      *            OF THE ABOVE INSTALLACTION ONLY.
+      *DATE-WRITTEN.  08/08/26.
+      *DATE-COMPLETED.
+      **************************CC109**********************************
+      * LABEL/SIGNAGE PRINT EXTRACT.                                   *
+      * TESTDB2 MAINTAINS LABEL_SIZE, LABEL_NUMBERS, PRT_SIGN_IND AND  *
+      * ITEM_SELECTION ON X BUT NOTHING EVER READS THEM BACK OUT FOR   *
+      * THE SIGN SHOP. THIS EXTRACT PULLS EVERY ITEM WHERE             *
+      * PRT_SIGN_IND INDICATES A SIGN IS NEEDED AND WRITES A FIXED-    *
+      * LENGTH EXTRACT RECORD THE LABEL/SIGNAGE PRINT SYSTEM CAN READ  *
+      * DIRECTLY.                                                      *
+      **************************CC109**********************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LABELEXT         ASSIGN TO LABELEXT
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-LABELEXT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  LABELEXT
+           RECORD CONTAINS 50 CHARACTERS.
+       01  LABELEXT-RECORD.
+           05  LX-ROG                  PIC X(03).
+           05  LX-CORP-ITEM-CD         PIC 9(09).
+           05  LX-LABEL-SIZE           PIC X(04).
+           05  LX-LABEL-NUMBERS        PIC X(10).
+           05  LX-PRT-SIGN-IND         PIC X(01).
+           05  LX-ITEM-SELECTION       PIC X(02).
+           05  FILLER                  PIC X(21).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       COPY WSXREC.
+
+       01  WS-FILE-STATUSES.
+           05  WS-LABELEXT-STATUS      PIC X(02) VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X     VALUE 'N'.
+               88  WS-EOF                  VALUE 'Y'.
+
+       01  WS-CONTROL-COUNTERS.
+           05  WS-EXTRACT-CT           PIC 9(9)  VALUE ZERO.
+
+      ******************************************************************
+      * ITEMS CURRENTLY FLAGGED AS NEEDING A PRINTED SIGN.  'Y' IS THE *
+      * ONLY ACTIVE VALUE TODAY, TESTED AGAINST THE LITERAL BELOW; IF  *
+      * A SECOND ACTIVE SIGN-NEEDED VALUE IS EVER ADDED, CHANGE THIS   *
+      * WHERE CLAUSE TO TEST FOR IT TOO.                               *
+      ******************************************************************
+       EXEC SQL
+           DECLARE LABEL_EXTRACT CURSOR FOR
+           SELECT   ROG,
+                    CORP_ITEM_CD,
+                    LABEL_SIZE,
+                    LABEL_NUMBERS,
+                    PRT_SIGN_IND,
+                    ITEM_SELECTION
+           FROM     X
+           WHERE    PRT_SIGN_IND = 'Y'
+           ORDER BY ROG, CORP_ITEM_CD
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       0010-MAIN-PARA.
+           PERFORM 0020-OPEN-FILES
+
+           EXEC SQL
+               OPEN LABEL_EXTRACT
+           END-EXEC
+
+           PERFORM UNTIL WS-EOF
+               EXEC SQL
+                   FETCH LABEL_EXTRACT
+                   INTO  :X-ROG,
+                         :X-CORP-ITEM-CD,
+                         :X-LABEL-SIZE,
+                         :X-LABEL-NUMBERS,
+                         :X-PRT-SIGN-IND,
+                         :X-ITEM-SELECTION
+               END-EXEC
+               IF SQLCODE = 100
+                   SET WS-EOF TO TRUE
+               ELSE
+                   PERFORM 0030-WRITE-EXTRACT
+               END-IF
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE LABEL_EXTRACT
+           END-EXEC
+
+           PERFORM 6000-FINAL-COUNT
+           STOP RUN.
+
+       0020-OPEN-FILES.
+           OPEN OUTPUT LABELEXT.
+
+       0030-WRITE-EXTRACT.
+           ADD 1 TO WS-EXTRACT-CT
+           MOVE SPACES                 TO LABELEXT-RECORD
+           MOVE X-ROG                  TO LX-ROG
+           MOVE X-CORP-ITEM-CD         TO LX-CORP-ITEM-CD
+           MOVE X-LABEL-SIZE           TO LX-LABEL-SIZE
+           MOVE X-LABEL-NUMBERS        TO LX-LABEL-NUMBERS
+           MOVE X-PRT-SIGN-IND         TO LX-PRT-SIGN-IND
+           MOVE X-ITEM-SELECTION       TO LX-ITEM-SELECTION
+           WRITE LABELEXT-RECORD.
+
+       6000-FINAL-COUNT.
+           CLOSE LABELEXT.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "LABEL/SIGNAGE EXTRACT RECORDS WRITTEN: "
+                   WS-EXTRACT-CT.
+           DISPLAY "------------------------------------------------".
